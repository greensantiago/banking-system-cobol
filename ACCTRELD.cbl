@@ -0,0 +1,78 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT RELOADS ACCOUNT.DAT FROM THE *
+      * FLAT SEQUENTIAL BACKUP FILE PRODUCED BY ACCTUNLD.  THE        *
+      * INDEXED FILE IS REBUILT FROM SCRATCH, SO IT MUST NOT EXIST    *
+      * (OR MUST BE EMPTY) BEFORE THIS JOB IS RUN.                    *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRELD.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 28 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+           SELECT UNLOAD-FILE ASSIGN TO 'ACCOUNT.UNL'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  UNLOAD-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS UNLOAD-REC.
+       01  UNLOAD-REC                 PIC X(178).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE ZEROES.
+       01  WS-REJECT-COUNT             PIC 9(9) VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-UNLOAD-FILE       VALUE 'Y'.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-UNLOAD-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT UNLOAD-FILE.
+           OPEN OUTPUT ACCOUNT-FILE.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ UNLOAD-FILE
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 PERFORM 200-WRITE-ACCOUNT-RTN
+           END-READ.
+      *****************************************************************
+       200-WRITE-ACCOUNT-RTN.
+           MOVE UNLOAD-REC TO ACCOUNT-REC.
+           WRITE ACCOUNT-REC
+              INVALID KEY
+                 ADD 1 TO WS-REJECT-COUNT
+                 DISPLAY 'DUPLICATE ACCOUNT NUMBER SKIPPED: '
+                         ACCOUNT-NUMBER
+              NOT INVALID KEY
+                 ADD 1 TO WS-RECORD-COUNT
+           END-WRITE.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           CLOSE UNLOAD-FILE.
+           CLOSE ACCOUNT-FILE.
+           DISPLAY 'ACCTRELD - RECORDS RELOADED: ' WS-RECORD-COUNT.
+           DISPLAY 'ACCTRELD - RECORDS REJECTED: ' WS-REJECT-COUNT.
+           STOP RUN.
