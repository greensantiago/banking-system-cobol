@@ -0,0 +1,76 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT RELOADS USER.DAT FROM THE    *
+      * FLAT SEQUENTIAL BACKUP FILE PRODUCED BY USERUNLD.  THE        *
+      * INDEXED FILE IS REBUILT FROM SCRATCH, SO IT MUST NOT EXIST    *
+      * (OR MUST BE EMPTY) BEFORE THIS JOB IS RUN.                    *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERRELD.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 30 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-ID.
+           SELECT UNLOAD-FILE ASSIGN TO 'USER.UNL'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+       FD  UNLOAD-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS UNLOAD-REC.
+       01  UNLOAD-REC                 PIC X(264).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE ZEROES.
+       01  WS-REJECT-COUNT             PIC 9(9) VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-UNLOAD-FILE       VALUE 'Y'.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-UNLOAD-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT UNLOAD-FILE.
+           OPEN OUTPUT USER-FILE.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ UNLOAD-FILE
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 PERFORM 200-WRITE-USER-RTN
+           END-READ.
+      *****************************************************************
+       200-WRITE-USER-RTN.
+           MOVE UNLOAD-REC TO USER-REC.
+           WRITE USER-REC
+              INVALID KEY
+                 ADD 1 TO WS-REJECT-COUNT
+                 DISPLAY 'DUPLICATE USER ID SKIPPED: ' USER-ID
+              NOT INVALID KEY
+                 ADD 1 TO WS-RECORD-COUNT
+           END-WRITE.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           CLOSE UNLOAD-FILE.
+           CLOSE USER-FILE.
+           DISPLAY 'USERRELD - RECORDS RELOADED: ' WS-RECORD-COUNT.
+           DISPLAY 'USERRELD - RECORDS REJECTED: ' WS-REJECT-COUNT.
+           STOP RUN.
