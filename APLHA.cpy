@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COMMON ALPHABETIC CASE-CONVERSION TABLES                     *
+      * USED BY INSPECT ... CONVERTING ALPHALOWER TO ALPHAUPPER      *
+      *****************************************************************
+       01  ALPHA-CASE-TABLES.
+           05 ALPHALOWER             PIC X(26)
+                                     VALUE 'abcdefghijklmnopqrstuvwxyz'.
+           05 ALPHAUPPER             PIC X(26)
+                                     VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
