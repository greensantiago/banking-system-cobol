@@ -0,0 +1,129 @@
+      ****************************************************************
+      * THIS PROGRAM IS A MONTHLY BATCH JOB THAT POSTS INTEREST TO    *
+      * EVERY SAVINGS ACCOUNT ON FILE. IT IS RUN ONCE PER MONTH FROM  *
+      * THE BATCH SCHEDULE, NOT FROM A TELLER SCREEN.                 *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 10 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+           SELECT TRAN-LOG-FILE ASSIGN TO 'TRANLOG.DAT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+           SELECT SYSCTL-FILE ASSIGN TO 'SYSCTL.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTL-KEY.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  TRAN-LOG-FILE
+           RECORD CONTAINS 72 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-LOG-REC.
+       COPY TRANLOG.
+       FD  SYSCTL-FILE
+           RECORD CONTAINS 31 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-REC.
+       COPY SYSCTL.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-INTEREST-RATE          PIC 9(3)V99 VALUE 002.50.
+       01  WS-INTEREST-AMOUNT        PIC 9(9)V99 VALUE ZEROES.
+       01  WS-TOTAL-INTEREST-POSTED  PIC 9(9)V99 VALUE ZEROES.
+       01  WS-ACCOUNTS-PROCESSED     PIC 9(9)    COMP VALUE ZEROES.
+       01  WS-ACCOUNTS-POSTED        PIC 9(9)    COMP VALUE ZEROES.
+       01  WS-CURRENT-DATE           PIC 9(8)    VALUE ZEROES.
+       01  WS-CURRENT-TIME           PIC 9(8)    VALUE ZEROES.
+       01  EOF-SW                    PIC X VALUE 'N'.
+           88 END-OF-ACCOUNT-FILE    VALUE 'Y'.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-ACCOUNT-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN I-O ACCOUNT-FILE.
+           OPEN EXTEND TRAN-LOG-FILE.
+           OPEN INPUT SYSCTL-FILE.
+           MOVE 'INTRATE   ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-INTEREST-RATE
+           END-READ.
+           CLOSE SYSCTL-FILE.
+           DISPLAY 'INTPOST - MONTHLY INTEREST POSTING STARTED'.
+           MOVE ZEROES TO ACCOUNT-NUMBER.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCOUNT-NUMBER
+              INVALID KEY
+                 MOVE 'Y' TO EOF-SW
+                 DISPLAY 'NO ACCOUNTS ON FILE'
+           END-START.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ ACCOUNT-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 ADD 1 TO WS-ACCOUNTS-PROCESSED
+                 IF SAVINGS-ACCOUNT
+                    PERFORM 100-POST-INTEREST-RTN
+                 END-IF
+           END-READ.
+      *****************************************************************
+       100-POST-INTEREST-RTN.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   ACCOUNT-BALANCE * WS-INTEREST-RATE / 1200.
+           IF WS-INTEREST-AMOUNT > ZEROES
+              ADD WS-INTEREST-AMOUNT TO ACCOUNT-BALANCE
+              REWRITE ACCOUNT-REC
+                 INVALID KEY
+                    DISPLAY 'ERROR POSTING INTEREST TO ACCOUNT '
+                            ACCOUNT-NUMBER
+                 NOT INVALID KEY
+                    PERFORM 200-WRITE-TRANLOG-RTN
+                    ADD 1 TO WS-ACCOUNTS-POSTED
+                    ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST-POSTED
+              END-REWRITE
+           END-IF.
+      *****************************************************************
+       200-WRITE-TRANLOG-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO TRAN-DATE.
+           MOVE WS-CURRENT-TIME TO TRAN-TIME.
+           MOVE 'INTEREST'      TO TRAN-TYPE.
+           MOVE ZEROES          TO TRAN-FROM-ACCOUNT.
+           MOVE ACCOUNT-NUMBER  TO TRAN-TO-ACCOUNT.
+           MOVE WS-INTEREST-AMOUNT TO TRAN-AMOUNT.
+           MOVE 'BATCH'         TO TRAN-TELLER-ID.
+           WRITE TRAN-LOG-REC.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           CLOSE ACCOUNT-FILE.
+           CLOSE TRAN-LOG-FILE.
+           DISPLAY 'INTPOST - ACCOUNTS PROCESSED: '
+                   WS-ACCOUNTS-PROCESSED.
+           DISPLAY 'INTPOST - SAVINGS ACCOUNTS POSTED: '
+                   WS-ACCOUNTS-POSTED.
+           DISPLAY 'INTPOST - TOTAL INTEREST POSTED: '
+                   WS-TOTAL-INTEREST-POSTED.
+           STOP RUN.
