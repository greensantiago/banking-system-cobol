@@ -0,0 +1,11 @@
+       01  EXT-XFER-REC.
+           05 EXT-XFER-DATE         PIC 9(8).
+           05 EXT-XFER-TIME         PIC 9(8).
+           05 EXT-FROM-ACCOUNT      PIC 9(10).
+           05 EXT-BANK-CODE         PIC X(10).
+           05 EXT-DEST-ACCOUNT-NO   PIC 9(10).
+           05 EXT-AMOUNT            PIC 9(9)V99.
+           05 EXT-TELLER-ID         PIC X(15).
+           05 EXT-STATUS            PIC X.
+              88 EXT-PENDING        VALUE 'P'.
+              88 EXT-SENT           VALUE 'S'.
