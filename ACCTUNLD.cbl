@@ -0,0 +1,72 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT UNLOADS ACCOUNT.DAT TO A     *
+      * FLAT SEQUENTIAL BACKUP FILE, ONE RECORD IMAGE PER LINE, SO IT *
+      * CAN BE RELOADED LATER BY ACCTRELD IF THE INDEXED FILE IS      *
+      * LOST OR NEEDS TO BE REBUILT.                                  *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTUNLD.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 27 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+           SELECT UNLOAD-FILE ASSIGN TO 'ACCOUNT.UNL'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  UNLOAD-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS UNLOAD-REC.
+       01  UNLOAD-REC                 PIC X(178).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-ACCOUNT-FILE      VALUE 'Y'.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-ACCOUNT-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT ACCOUNT-FILE.
+           OPEN OUTPUT UNLOAD-FILE.
+           MOVE ZEROES TO ACCOUNT-NUMBER.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCOUNT-NUMBER
+              INVALID KEY
+                 MOVE 'Y' TO EOF-SW
+           END-START.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ ACCOUNT-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 MOVE ACCOUNT-REC TO UNLOAD-REC
+                 WRITE UNLOAD-REC
+                 ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           CLOSE ACCOUNT-FILE.
+           CLOSE UNLOAD-FILE.
+           DISPLAY 'ACCTUNLD - RECORDS UNLOADED: ' WS-RECORD-COUNT.
+           STOP RUN.
