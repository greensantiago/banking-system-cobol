@@ -0,0 +1,136 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT PRINTS THE END-OF-DAY        *
+      * ACCOUNT BALANCE REPORT - ONE LINE PER ACCOUNT PLUS A GRAND    *
+      * TOTAL - AND IS RUN AT THE CLOSE OF EACH BUSINESS DAY.         *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODBAL.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 12 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+           SELECT REPORT-FILE ASSIGN TO 'EODBAL.RPT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE               PIC X(80).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE            PIC 9(8) VALUE ZEROES.
+       01  WS-REPORT-DATE.
+           05 WS-REPORT-YYYY          PIC 9(4).
+           05 WS-REPORT-MM            PIC 9(2).
+           05 WS-REPORT-DD            PIC 9(2).
+       01  WS-GRAND-TOTAL             PIC 9(11)V99 VALUE ZEROES.
+       01  WS-ACCOUNT-COUNT           PIC 9(9) VALUE ZEROES.
+       01  WS-BALANCE-DISPLAY         PIC ---,---,---,--9.99.
+       01  WS-TOTAL-DISPLAY           PIC ---,---,---,--9.99.
+       01  EOF-SW                     PIC X VALUE 'N'.
+           88 END-OF-ACCOUNT-FILE     VALUE 'Y'.
+       01  DETAIL-LINE.
+           05 DL-ACCOUNT-NUMBER       PIC 9(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DL-ACCOUNT-NAME         PIC X(30).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DL-ACCOUNT-TYPE         PIC X.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DL-BALANCE              PIC ---,---,---,--9.99.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-ACCOUNT-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT ACCOUNT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+           PERFORM 100-WRITE-HEADINGS-RTN.
+           MOVE ZEROES TO ACCOUNT-NUMBER.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCOUNT-NUMBER
+              INVALID KEY
+                 MOVE 'Y' TO EOF-SW
+           END-START.
+      *****************************************************************
+       100-WRITE-HEADINGS-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'END OF DAY ACCOUNT BALANCE REPORT - '
+                  WS-REPORT-MM '/' WS-REPORT-DD '/' WS-REPORT-YYYY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'ACCT NUMBER   ACCOUNT NAME              TY  BALANCE'
+             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL '-' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ ACCOUNT-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 PERFORM 200-WRITE-DETAIL-RTN
+           END-READ.
+      *****************************************************************
+       200-WRITE-DETAIL-RTN.
+           MOVE ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER.
+           MOVE ACCOUNT-NAME   TO DL-ACCOUNT-NAME.
+           MOVE ACCOUNT-TYPE   TO DL-ACCOUNT-TYPE.
+           MOVE ACCOUNT-BALANCE TO DL-BALANCE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING DL-ACCOUNT-NUMBER   DELIMITED BY SIZE
+                  '   '               DELIMITED BY SIZE
+                  DL-ACCOUNT-NAME     DELIMITED BY SIZE
+                  '  '                DELIMITED BY SIZE
+                  DL-ACCOUNT-TYPE     DELIMITED BY SIZE
+                  '   '               DELIMITED BY SIZE
+                  DL-BALANCE          DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-ACCOUNT-COUNT.
+           ADD ACCOUNT-BALANCE TO WS-GRAND-TOTAL.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           MOVE WS-GRAND-TOTAL TO WS-TOTAL-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL ACCOUNTS: ' WS-ACCOUNT-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'GRAND TOTAL BALANCE: ' WS-TOTAL-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           CLOSE ACCOUNT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'EODBAL - REPORT COMPLETE. ACCOUNTS: '
+                   WS-ACCOUNT-COUNT.
+           STOP RUN.
