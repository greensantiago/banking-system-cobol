@@ -0,0 +1,153 @@
+      ****************************************************************
+      * THIS PROGRAM CLOSES AN ACCOUNT ONCE ITS BALANCE HAS BEEN      *
+      * BROUGHT TO ZERO. THE ACCOUNT RECORD IS KEPT ON FILE WITH      *
+      * ACCOUNT-STATUS SET TO CLOSED SO HISTORY IS NOT LOST.          *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOSEACCT IS INITIAL.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 14 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+           SELECT TRAN-LOG-FILE ASSIGN TO 'TRANLOG.DAT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  TRAN-LOG-FILE
+           RECORD CONTAINS 72 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-LOG-REC.
+       COPY TRANLOG.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-NUMBER          PIC 9(10).
+       01  WS-PIN                     PIC 9(4).
+       01  WS-CURRENT-DATE            PIC 9(8) VALUE ZEROES.
+       01  WS-CURRENT-TIME            PIC 9(8) VALUE ZEROES.
+       01  EXIT-SW                    PIC X VALUE 'N'.
+       01  CLOSE-SW                   PIC X VALUE 'Y'.
+       01  DUMMY                      PIC X VALUE SPACES.
+       COPY APLHA.
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LS-USER-ID                PIC X(15).
+      *****************************************************************
+       SCREEN SECTION.
+       COPY "CLOSEACCT.ss".
+      *****************************************************************
+       PROCEDURE DIVISION USING LS-USER-ID.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A500-PROCESS-RTN UNTIL EXIT-SW = 'Y'.
+           PERFORM A900-CLOSE-RTN.
+      *     STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN I-O ACCOUNT-FILE.
+           OPEN EXTEND TRAN-LOG-FILE.
+           DISPLAY G-CLOSEACCT.
+      *****************************************************************
+       A500-PROCESS-RTN.
+           ACCEPT G-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+              INVALID KEY
+                DISPLAY 'ACCOUNT NUMBER DOES NOT EXIST'
+                        LINE 22 COL 2 ERASE EOL
+                PERFORM A800-ASK-EXIT-RTN
+              NOT INVALID KEY
+                PERFORM 100-VERIFY-PIN-RTN
+           END-READ.
+      *****************************************************************
+       100-VERIFY-PIN-RTN.
+           ACCEPT G-PIN.
+           IF WS-PIN NOT = ACCOUNT-PIN
+              DISPLAY 'INVALID PIN NUMBER' LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+              PERFORM 200-CHECK-STATUS-RTN
+           END-IF.
+      *****************************************************************
+       200-CHECK-STATUS-RTN.
+           IF CLOSED-ACCOUNT
+              DISPLAY 'ACCOUNT IS ALREADY CLOSED'
+                      LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+              IF ACCOUNT-BALANCE NOT = ZEROES
+                 DISPLAY 'ACCOUNT BALANCE MUST BE ZERO TO CLOSE'
+                         LINE 22 COL 2 ERASE EOL
+                 PERFORM A800-ASK-EXIT-RTN
+              ELSE
+                 PERFORM 300-CONFIRM-CLOSE-RTN
+              END-IF
+           END-IF.
+      *****************************************************************
+       300-CONFIRM-CLOSE-RTN.
+           DISPLAY ACCOUNT-NAME LINE 09 COL 20 ERASE EOL.
+           DISPLAY 'PROCEED IN CLOSING ACCOUNT? Y/N: '
+                   LINE 22 COL 2 ERASE EOL.
+           ACCEPT CLOSE-SW LINE 22.
+           INSPECT CLOSE-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF CLOSE-SW = 'Y'
+              MOVE 'C' TO ACCOUNT-STATUS
+              REWRITE ACCOUNT-REC
+                 INVALID KEY
+                    DISPLAY 'ERROR IN UPDATING RECORD'
+                            LINE 23 COL 2 ERASE EOL
+                 NOT INVALID KEY
+                    PERFORM 400-WRITE-TRANLOG-RTN
+                    DISPLAY 'ACCOUNT HAS BEEN CLOSED'
+                            LINE 23 COL 2 ERASE EOL
+              END-REWRITE
+           END-IF.
+           PERFORM A800-ASK-EXIT-RTN.
+      *****************************************************************
+       400-WRITE-TRANLOG-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO TRAN-DATE.
+           MOVE WS-CURRENT-TIME TO TRAN-TIME.
+           MOVE 'CLOSE'          TO TRAN-TYPE.
+           MOVE ACCOUNT-NUMBER   TO TRAN-FROM-ACCOUNT.
+           MOVE ZEROES           TO TRAN-TO-ACCOUNT.
+           MOVE ZEROES           TO TRAN-AMOUNT.
+           MOVE LS-USER-ID       TO TRAN-TELLER-ID.
+           WRITE TRAN-LOG-REC.
+      *****************************************************************
+       A800-ASK-EXIT-RTN.
+           DISPLAY 'DO YOU WANT TO EXIT? Y/N: '
+                   LINE 24 COL 2 ERASE EOL.
+           ACCEPT EXIT-SW LINE 24.
+           INSPECT EXIT-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF EXIT-SW = 'N'
+              PERFORM 900-CLEAR-FIELDS-RTN
+           END-IF.
+      *****************************************************************
+       900-CLEAR-FIELDS-RTN.
+           DISPLAY ' ' LINE 09 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 22 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 23 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 24 COL 1 ERASE EOL.
+           DISPLAY G-ACCOUNT-NUMBER.
+           DISPLAY G-PIN.
+      *****************************************************************
+       A900-CLOSE-RTN.
+            CLOSE ACCOUNT-FILE.
+            CLOSE TRAN-LOG-FILE.
+            EXIT PROGRAM.
