@@ -0,0 +1,178 @@
+      ****************************************************************
+      * THIS PROGRAM IS A NIGHTLY BATCH JOB THAT CHECKS REFERENTIAL   *
+      * INTEGRITY BETWEEN USER-FILE AND ACCOUNT-FILE.  IT LISTS ANY   *
+      * ACCOUNT WHOSE USER-ID-ACCT DOES NOT MATCH A RECORD ON         *
+      * USER-FILE, AND ANY USER-ID ON USER-FILE THAT OWNS NO ACCOUNT. *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFCHECK.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 21 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-ID.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+           SELECT REPORT-FILE ASSIGN TO 'REFCHECK.RPT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                PIC X(80).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE             PIC 9(8) VALUE ZEROES.
+       01  WS-REPORT-DATE.
+           05 WS-REPORT-YYYY           PIC 9(4).
+           05 WS-REPORT-MM             PIC 9(2).
+           05 WS-REPORT-DD             PIC 9(2).
+       01  WS-ORPHAN-ACCT-COUNT        PIC 9(9) VALUE ZEROES.
+       01  WS-ORPHAN-USER-COUNT        PIC 9(9) VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-ACCOUNT-FILE      VALUE 'Y'.
+       01  EOF-SW2                     PIC X VALUE 'N'.
+           88 END-OF-USER-FILE         VALUE 'Y'.
+       01  WS-HOLD-USER-ID             PIC X(15).
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-CHECK-ORPHAN-ACCOUNTS-RTN
+              UNTIL END-OF-ACCOUNT-FILE.
+           PERFORM A400-CHECK-ORPHAN-USERS-RTN
+              UNTIL END-OF-USER-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT USER-FILE.
+           OPEN INPUT ACCOUNT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+           PERFORM 100-WRITE-HEADINGS-RTN.
+           MOVE ZEROES TO ACCOUNT-NUMBER.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCOUNT-NUMBER
+              INVALID KEY
+                 MOVE 'Y' TO EOF-SW
+           END-START.
+      *****************************************************************
+       100-WRITE-HEADINGS-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'REFERENTIAL INTEGRITY REPORT - '
+                  WS-REPORT-MM '/' WS-REPORT-DD '/' WS-REPORT-YYYY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'ACCOUNTS WITH NO MATCHING USER-ID' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'ACCOUNT NO   USER ID' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL '-' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *****************************************************************
+       A300-CHECK-ORPHAN-ACCOUNTS-RTN.
+           READ ACCOUNT-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 PERFORM 200-VERIFY-ACCOUNT-OWNER-RTN
+           END-READ.
+      *****************************************************************
+       200-VERIFY-ACCOUNT-OWNER-RTN.
+           MOVE USER-ID-ACCT OF ACCOUNT-REC TO USER-ID OF USER-REC.
+           READ USER-FILE
+              INVALID KEY
+                 ADD 1 TO WS-ORPHAN-ACCT-COUNT
+                 MOVE SPACES TO REPORT-LINE
+                 STRING ACCOUNT-NUMBER      DELIMITED BY SIZE
+                        '   '               DELIMITED BY SIZE
+                        USER-ID-ACCT        DELIMITED BY SIZE
+                   INTO REPORT-LINE
+                 END-STRING
+                 WRITE REPORT-LINE
+           END-READ.
+      *****************************************************************
+       A400-CHECK-ORPHAN-USERS-RTN.
+           READ USER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW2
+              NOT AT END
+                 PERFORM 250-VERIFY-USER-HAS-ACCOUNT-RTN
+           END-READ.
+      *****************************************************************
+       250-VERIFY-USER-HAS-ACCOUNT-RTN.
+           MOVE USER-ID OF USER-REC TO WS-HOLD-USER-ID.
+           MOVE WS-HOLD-USER-ID TO USER-ID-ACCT OF ACCOUNT-REC.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN USER-ID-ACCT
+              INVALID KEY
+                 PERFORM 300-WRITE-ORPHAN-USER-RTN
+              NOT INVALID KEY
+                 READ ACCOUNT-FILE NEXT RECORD
+                    AT END
+                       PERFORM 300-WRITE-ORPHAN-USER-RTN
+                    NOT AT END
+                       IF USER-ID-ACCT NOT = WS-HOLD-USER-ID
+                          PERFORM 300-WRITE-ORPHAN-USER-RTN
+                       END-IF
+                 END-READ
+           END-START.
+      *****************************************************************
+       300-WRITE-ORPHAN-USER-RTN.
+           ADD 1 TO WS-ORPHAN-USER-COUNT.
+           IF WS-ORPHAN-USER-COUNT = 1
+              MOVE SPACES TO REPORT-LINE
+              WRITE REPORT-LINE
+              MOVE 'USER IDS WITH NO ACCOUNT ON FILE' TO REPORT-LINE
+              WRITE REPORT-LINE
+              MOVE ALL '-' TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-HOLD-USER-ID TO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ORPHANED ACCOUNTS: ' WS-ORPHAN-ACCT-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'USER IDS WITH NO ACCOUNT: ' WS-ORPHAN-USER-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           CLOSE USER-FILE.
+           CLOSE ACCOUNT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'REFCHECK - REPORT COMPLETE. ORPHANED ACCOUNTS: '
+                   WS-ORPHAN-ACCT-COUNT.
+           STOP RUN.
