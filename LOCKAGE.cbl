@@ -0,0 +1,138 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT REPORTS ON EVERY CURRENTLY   *
+      * LOCKED USER, SHOWING HOW LONG THE ACCOUNT HAS BEEN LOCKED SO  *
+      * SUPERVISORS CAN SPOT STALE LOCKS THAT NEED FOLLOW-UP.         *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCKAGE.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 20 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-ID.
+           SELECT REPORT-FILE ASSIGN TO 'LOCKAGE.RPT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                PIC X(80).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE             PIC 9(8) VALUE ZEROES.
+       01  WS-REPORT-DATE.
+           05 WS-REPORT-YYYY           PIC 9(4).
+           05 WS-REPORT-MM             PIC 9(2).
+           05 WS-REPORT-DD             PIC 9(2).
+       01  WS-LOCKED-COUNT             PIC 9(9) VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-USER-FILE         VALUE 'Y'.
+       01  DL-FULL-NAME                PIC X(46).
+       01  DL-LOCK-DATE.
+           05 DL-LOCK-YYYY             PIC 9(4).
+           05 DL-LOCK-MM               PIC 9(2).
+           05 DL-LOCK-DD               PIC 9(2).
+       01  WS-TODAY-DAY-NUM            PIC 9(7).
+       01  WS-LOCK-DAY-NUM             PIC 9(7).
+       01  WS-DAYS-LOCKED              PIC 9(7).
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-USER-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT USER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+           COMPUTE WS-TODAY-DAY-NUM =
+                   (WS-REPORT-YYYY * 360) +
+                   (WS-REPORT-MM * 30) + WS-REPORT-DD.
+           PERFORM 100-WRITE-HEADINGS-RTN.
+           MOVE SPACES TO USER-ID.
+           START USER-FILE KEY IS NOT LESS THAN USER-ID
+              INVALID KEY
+                 MOVE 'Y' TO EOF-SW
+           END-START.
+      *****************************************************************
+       100-WRITE-HEADINGS-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'LOCKED ACCOUNT AGING REPORT - '
+                  WS-REPORT-MM '/' WS-REPORT-DD '/' WS-REPORT-YYYY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'USER ID        NAME                     LOCKED SINCE
+      -    '     DAYS LOCKED'
+             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL '-' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ USER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 IF RECORD-LOCK = 1
+                    PERFORM 200-WRITE-DETAIL-RTN
+                 END-IF
+           END-READ.
+      *****************************************************************
+       200-WRITE-DETAIL-RTN.
+           MOVE LOCK-DATE TO DL-LOCK-DATE.
+           COMPUTE WS-LOCK-DAY-NUM =
+                   (DL-LOCK-YYYY * 360) +
+                   (DL-LOCK-MM * 30) + DL-LOCK-DD.
+           COMPUTE WS-DAYS-LOCKED = WS-TODAY-DAY-NUM - WS-LOCK-DAY-NUM.
+           MOVE SPACES TO DL-FULL-NAME.
+           STRING USER-FNAME  DELIMITED BY SPACE
+                  ' '         DELIMITED BY SIZE
+                  USER-LNAME  DELIMITED BY SPACE
+             INTO DL-FULL-NAME
+           END-STRING.
+           MOVE SPACES TO REPORT-LINE.
+           STRING USER-ID              DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  DL-FULL-NAME         DELIMITED BY SIZE
+                  DL-LOCK-MM '/' DL-LOCK-DD '/' DL-LOCK-YYYY
+                                       DELIMITED BY SIZE
+                  '   '                DELIMITED BY SIZE
+                  WS-DAYS-LOCKED       DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LOCKED-COUNT.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL LOCKED USERS: ' WS-LOCKED-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           CLOSE USER-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'LOCKAGE - REPORT COMPLETE. LOCKED USERS: '
+                   WS-LOCKED-COUNT.
+           STOP RUN.
