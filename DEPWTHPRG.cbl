@@ -0,0 +1,205 @@
+      ****************************************************************
+      * THIS PROGRAM POSTS A CASH DEPOSIT OR WITHDRAWAL TO A SINGLE   *
+      * ACCOUNT, WITH NO DESTINATION ACCOUNT REQUIRED                 *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPWTHPRG.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 02 12 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES
+                  LOCK MODE IS MANUAL
+                  FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRAN-LOG-FILE ASSIGN TO 'TRANLOG.DAT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  TRAN-LOG-FILE
+           RECORD CONTAINS 72 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-LOG-REC.
+       COPY TRANLOG.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-NUMBER         PIC 9(10).
+       01  WS-PIN                    PIC 9(4).
+       01  WS-TRANS-TYPE             PIC X.
+           88 WS-DEPOSIT             VALUE 'D'.
+           88 WS-WITHDRAWAL          VALUE 'W'.
+       01  WS-AMOUNT                 PIC 9(9)V99.
+       01  WS-NEW-BALANCE            PIC 9(9)V99.
+       01  NEW-BALANCE-FORMAT        PIC ----,---,--9.99.
+       01  EXIT-SW                   PIC X VALUE 'N'.
+       01  CONFIRM-SW                PIC X VALUE 'N'.
+       01  DUMMY                     PIC X VALUE SPACES.
+       01  WS-CURRENT-DATE           PIC 9(8) VALUE ZEROES.
+       01  WS-CURRENT-TIME           PIC 9(8) VALUE ZEROES.
+       01  WS-ACCT-FILE-STATUS       PIC XX VALUE '00'.
+           88 ACCT-READ-OK           VALUE '00'.
+           88 ACCT-RECORD-LOCKED     VALUE '9D' '99'.
+       COPY APLHA.
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LS-USER-ID                PIC X(15).
+      *****************************************************************
+       SCREEN SECTION.
+       COPY "DEPWTHPRG.ss".
+      *****************************************************************
+       PROCEDURE DIVISION USING LS-USER-ID.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL EXIT-SW = 'Y'.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN I-O ACCOUNT-FILE.
+           OPEN EXTEND TRAN-LOG-FILE.
+           DISPLAY G-DEPWTHPRG.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           ACCEPT G-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           ACCEPT G-PIN.
+           READ ACCOUNT-FILE WITH LOCK
+              INVALID KEY
+                DISPLAY 'ACCOUNT NUMBER NOT FOUND'
+                        LINE 22 COL 2 ERASE EOL
+                PERFORM A800-ASK-EXIT-RTN
+              NOT INVALID KEY
+                IF ACCT-RECORD-LOCKED
+                   DISPLAY 'ACCOUNT IS IN USE BY ANOTHER TELLER'
+                           LINE 22 COL 2 ERASE EOL
+                   PERFORM A800-ASK-EXIT-RTN
+                ELSE
+                   PERFORM 100-VERIFY-PIN
+                END-IF
+           END-READ.
+           UNLOCK ACCOUNT-FILE.
+      *****************************************************************
+       100-VERIFY-PIN.
+           IF WS-PIN NOT = ACCOUNT-PIN
+              DISPLAY 'INCORRECT PIN'
+                      LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+           IF CLOSED-ACCOUNT
+              DISPLAY 'ACCOUNT IS CLOSED'
+                      LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+              PERFORM 200-ACCEPT-TRANSACTION
+           END-IF
+           END-IF.
+      *****************************************************************
+       200-ACCEPT-TRANSACTION.
+           ACCEPT G-TRANS-TYPE.
+           INSPECT WS-TRANS-TYPE CONVERTING ALPHALOWER TO ALPHAUPPER.
+           ACCEPT G-AMOUNT.
+           IF WS-DEPOSIT
+              PERFORM 300-POST-DEPOSIT
+           ELSE
+           IF WS-WITHDRAWAL
+              PERFORM 400-POST-WITHDRAWAL
+           ELSE
+              DISPLAY 'ENTER D FOR DEPOSIT OR W FOR WITHDRAWAL'
+                      LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           END-IF
+           END-IF.
+      *****************************************************************
+       300-POST-DEPOSIT.
+           ADD WS-AMOUNT TO ACCOUNT-BALANCE GIVING WS-NEW-BALANCE.
+           PERFORM 500-CONFIRM-AND-POST.
+      *****************************************************************
+       400-POST-WITHDRAWAL.
+           IF WS-AMOUNT > ACCOUNT-BALANCE
+              DISPLAY 'INSUFFICIENT FUNDS'
+                      LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+              SUBTRACT WS-AMOUNT FROM ACCOUNT-BALANCE
+                       GIVING WS-NEW-BALANCE
+              PERFORM 500-CONFIRM-AND-POST
+           END-IF.
+      *****************************************************************
+       500-CONFIRM-AND-POST.
+           MOVE WS-NEW-BALANCE TO NEW-BALANCE-FORMAT.
+           DISPLAY 'NEW BALANCE WILL BE ' LINE 21 COL 2 ERASE EOL.
+           DISPLAY NEW-BALANCE-FORMAT LINE 21 COL 23.
+           DISPLAY 'CONFIRM TRANSACTION? Y/N: '
+                   LINE 22 COL 2 ERASE EOL.
+           ACCEPT CONFIRM-SW LINE 22.
+           INSPECT CONFIRM-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF CONFIRM-SW = 'Y'
+              MOVE WS-NEW-BALANCE TO ACCOUNT-BALANCE
+              ACCEPT LAST-ACTIVITY-DATE FROM DATE YYYYMMDD
+              REWRITE ACCOUNT-REC
+                  INVALID KEY
+                     DISPLAY 'ERROR IN UPDATING RECORD.'
+                             LINE 23 COL 2 ERASE EOL
+                  NOT INVALID KEY
+                     DISPLAY 'TRANSACTION POSTED. NEW BALANCE:'
+                             LINE 23 COL 2 ERASE EOL
+                     DISPLAY NEW-BALANCE-FORMAT LINE 23 COL 35
+                     PERFORM 600-WRITE-TRANLOG-RTN
+              END-REWRITE
+           END-IF.
+           PERFORM A800-ASK-EXIT-RTN.
+      *****************************************************************
+       600-WRITE-TRANLOG-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO TRAN-DATE.
+           MOVE WS-CURRENT-TIME TO TRAN-TIME.
+           MOVE LS-USER-ID      TO TRAN-TELLER-ID.
+           MOVE WS-AMOUNT       TO TRAN-AMOUNT.
+           IF WS-DEPOSIT
+              MOVE 'DEPOSIT'    TO TRAN-TYPE
+              MOVE ZEROES       TO TRAN-FROM-ACCOUNT
+              MOVE WS-ACCOUNT-NUMBER TO TRAN-TO-ACCOUNT
+           ELSE
+              MOVE 'WITHDRAWAL' TO TRAN-TYPE
+              MOVE WS-ACCOUNT-NUMBER TO TRAN-FROM-ACCOUNT
+              MOVE ZEROES       TO TRAN-TO-ACCOUNT
+           END-IF.
+           WRITE TRAN-LOG-REC.
+      *****************************************************************
+       A800-ASK-EXIT-RTN.
+           DISPLAY 'DO YOU WANT TO EXIT? Y/N: '
+                    LINE 24 COL 2 ERASE EOL.
+           ACCEPT EXIT-SW LINE 24.
+           INSPECT EXIT-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF EXIT-SW = 'N'
+              PERFORM 900-CLEAR-FIELDS-RTN
+           END-IF.
+      *****************************************************************
+       900-CLEAR-FIELDS-RTN.
+           DISPLAY ' ' LINE 21 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 22 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 23 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 24 COL 1 ERASE EOL.
+           DISPLAY G-ACCOUNT-NUMBER.
+           DISPLAY G-PIN.
+           DISPLAY G-TRANS-TYPE.
+           DISPLAY G-AMOUNT.
+      *****************************************************************
+       A900-CLOSE-RTN.
+            UNLOCK ACCOUNT-FILE.
+            CLOSE ACCOUNT-FILE.
+            CLOSE TRAN-LOG-FILE.
+            STOP RUN.
