@@ -0,0 +1,131 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT PRINTS A DAILY DIRECTORY OF  *
+      * EVERY USER ON FILE, SHOWING THEIR LOCK STATUS AND THE NUMBER  *
+      * OF BAD LOGIN ATTEMPTS RECORDED AGAINST THEM.                  *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERDIR.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 13 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-ID.
+           SELECT REPORT-FILE ASSIGN TO 'USERDIR.RPT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                PIC X(80).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE             PIC 9(8) VALUE ZEROES.
+       01  WS-REPORT-DATE.
+           05 WS-REPORT-YYYY           PIC 9(4).
+           05 WS-REPORT-MM             PIC 9(2).
+           05 WS-REPORT-DD             PIC 9(2).
+       01  WS-USER-COUNT               PIC 9(9) VALUE ZEROES.
+       01  WS-LOCKED-COUNT             PIC 9(9) VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-USER-FILE         VALUE 'Y'.
+       01  DL-STATUS                   PIC X(8).
+       01  DL-FULL-NAME                PIC X(46).
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-USER-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT USER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+           PERFORM 100-WRITE-HEADINGS-RTN.
+           MOVE SPACES TO USER-ID.
+           START USER-FILE KEY IS NOT LESS THAN USER-ID
+              INVALID KEY
+                 MOVE 'Y' TO EOF-SW
+           END-START.
+      *****************************************************************
+       100-WRITE-HEADINGS-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DAILY USER DIRECTORY REPORT - '
+                  WS-REPORT-MM '/' WS-REPORT-DD '/' WS-REPORT-YYYY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'USER ID        NAME                     STATUS  ATT'
+             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL '-' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ USER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 PERFORM 200-WRITE-DETAIL-RTN
+           END-READ.
+      *****************************************************************
+       200-WRITE-DETAIL-RTN.
+           IF RECORD-LOCK = 1
+              MOVE 'LOCKED'   TO DL-STATUS
+              ADD 1 TO WS-LOCKED-COUNT
+           ELSE
+              MOVE 'ACTIVE'   TO DL-STATUS
+           END-IF.
+           MOVE SPACES TO DL-FULL-NAME.
+           STRING USER-FNAME  DELIMITED BY SPACE
+                  ' '         DELIMITED BY SIZE
+                  USER-LNAME  DELIMITED BY SPACE
+             INTO DL-FULL-NAME
+           END-STRING.
+           MOVE SPACES TO REPORT-LINE.
+           STRING USER-ID              DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  DL-FULL-NAME         DELIMITED BY SIZE
+                  DL-STATUS            DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  USER-PASSWORD-ATTEMPT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-USER-COUNT.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL USERS: ' WS-USER-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'LOCKED USERS: ' WS-LOCKED-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           CLOSE USER-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'USERDIR - REPORT COMPLETE. USERS: ' WS-USER-COUNT.
+           STOP RUN.
