@@ -7,27 +7,84 @@
            SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS ACCOUNT-NUMBER  
-                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES
+                  LOCK MODE IS MANUAL
+                  FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRAN-LOG-FILE ASSIGN TO 'TRANLOG.DAT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+           SELECT SYSCTL-FILE ASSIGN TO 'SYSCTL.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTL-KEY.
+           SELECT DAILY-TOTAL-FILE ASSIGN TO 'DAILYTOT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS DT-KEY.
+           SELECT CHECKPT-FILE ASSIGN TO 'CHECKPT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CHECKPT-KEY.
+           SELECT GLRECON-FILE ASSIGN TO 'GLRECON.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS GL-KEY.
+           SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-ID.
+           SELECT EXT-XFER-FILE ASSIGN TO 'EXTXFER.DAT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
       *****************************************************************
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
-       FD  ACCOUNT-FILE.
-       01  ACCOUNT-REC.
-           05 ACCOUNT-NUMBER        PIC 9(10).
-           05 ACCOUNT-NAME          PIC X(30).
-           05 ACCOUNT-TYPE          PIC X.
-           05 CONTACT-ADDRESS       PIC X(50).
-           05 CONTACT-NUMBER        PIC X(15).
-           05 CONTACT-EMAIL-ADDRESS PIC X(30).
-           05 USER-ID-ACCT          PIC X(15).
-           05 ACCOUNT-PIN           PIC 9(4).
-           05 ACCOUNT-BALANCE       PIC 9(9)V99.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  TRAN-LOG-FILE
+           RECORD CONTAINS 72 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-LOG-REC.
+       COPY TRANLOG.
+       FD  SYSCTL-FILE
+           RECORD CONTAINS 31 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-REC.
+       COPY SYSCTL.
+       FD  DAILY-TOTAL-FILE
+           RECORD CONTAINS 29 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS DAILY-TOTAL-REC.
+       COPY DAILYTOT.
+       FD  CHECKPT-FILE
+           RECORD CONTAINS 70 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHECKPT-REC.
+       COPY CHECKPT.
+       FD  GLRECON-FILE
+           RECORD CONTAINS 67 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS GL-REC.
+       COPY GLRECON.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+       FD  EXT-XFER-FILE
+           RECORD CONTAINS 73 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EXT-XFER-REC.
+       COPY EXTXFER.
       *****************************************************************
       *****************************************************************
        WORKING-STORAGE SECTION.
-       01  NUMBERS PIC 9(10) VALUE 2345698745.
+       01  WS-FEE-ACCOUNT-NO PIC 9(10) VALUE 2345698745.
        01  DAYA-USER-ID PIC X(15) VALUE 'geradtupaz'.
        01  ACCOUNT.
            05  SD-ACCOUNT-NUMBER    PIC X(12).
@@ -51,9 +108,14 @@
            05 EXIT-SW               PIC X VALUE 'N'.
            05 TRANSFER-SW           PIC X VALUE 'N'.
            05 EOF-SW                PIC X VALUE 'N'.
+           05 INQUIRY-SW            PIC X VALUE 'N'.
        01  HOLD-AREA.
            05 HOLD-USER-ID          PIC X(15) VALUE SPACES.
            05 HOLD-FIRST-ACCOUNT    PIC 9(9)V99 VALUE ZEROES.
+           05 HOLD-CURRENCY-CODE    PIC X(3) VALUE SPACES.
+           05 HOLD-ACCOUNT-TYPE     PIC X VALUE SPACES.
+           05 HOLD-ACCOUNT-NUMBER   PIC 9(10) VALUE ZEROES.
+       01  WS-BANK-CODE             PIC X(10) VALUE SPACES.
        01  DUMMY                    PIC X.
        01  TRANSFER-DISPLAY1        PIC X(80) VALUE SPACES.
        01  TRANSFER-DISPLAY2        PIC X(80) VALUE SPACES.
@@ -61,7 +123,30 @@
        01  DISPLAY-FOOTER2          PIC X(80) VALUE SPACES.
        01  NEW-BALANCE-FORMAT1      PIC ZZZ,ZZZ,ZZ9.99.
        01  NEW-BALANCE-FORMAT2      PIC ZZZ,ZZZ,ZZ9.99.
-       01  WS-WELCOME               PIC X(50) VALUE SPACES.
+       01  WS-WELCOME               PIC X(60) VALUE SPACES.
+       01  WS-CENTER-COL            PIC 9(02) VALUE ZEROES.
+       01  WS-CURRENT-DATE          PIC 9(8) VALUE ZEROES.
+       01  WS-CURRENT-TIME          PIC 9(8) VALUE ZEROES.
+       01  WS-TXN-LIMIT             PIC 9(9)V99 VALUE 50000.00.
+       01  WS-DAY-LIMIT             PIC 9(9)V99 VALUE 200000.00.
+       01  WS-NEW-DAILY-TOTAL       PIC 9(9)V99 VALUE ZEROES.
+       01  LIMIT-EXCEEDED-SW        PIC X VALUE 'N'.
+       01  WS-LIST-USER-ID          PIC X(15).
+       01  WS-LIST-LINE             PIC 99 VALUE ZEROES.
+       01  START-OK-SW              PIC X VALUE 'N'.
+       01  WS-CHECKPT-KEY           PIC X(15) VALUE SPACES.
+       01  WS-ACCT-FILE-STATUS      PIC XX VALUE '00'.
+           88 ACCT-READ-OK          VALUE '00'.
+           88 ACCT-RECORD-LOCKED    VALUE '9D' '99'.
+       01  WS-SUPV-LIMIT            PIC 9(9)V99 VALUE 100000.00.
+       01  WS-SUPV-USER-ID          PIC X(15).
+       01  WS-SUPV-PASSWORD         PIC X(15).
+       01  SUPV-OK-SW               PIC X VALUE 'N'.
+       01  WS-SAVINGS-FEE           PIC 9(9)V99 VALUE 5.00.
+       01  WS-CHECKING-FEE          PIC 9(9)V99 VALUE 10.00.
+       01  WS-XFER-FEE              PIC 9(9)V99 VALUE ZEROES.
+       COPY APLHA.
+       COPY ALPHA2.
       *****************************************************************
       ***************************************************************** 
        LINKAGE SECTION.
@@ -81,15 +166,114 @@
            STOP RUN.
        A200-INITIAL-RTN.
            OPEN I-O ACCOUNT-FILE.
+           OPEN EXTEND TRAN-LOG-FILE.
+           OPEN I-O SYSCTL-FILE.
+           OPEN I-O DAILY-TOTAL-FILE.
+           MOVE 'TXNLIMIT  ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-TXN-LIMIT
+           END-READ.
+           MOVE 'DAYLIMIT  ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-DAY-LIMIT
+           END-READ.
+           MOVE 'GLACCOUNT ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-ACCT-VALUE TO WS-FEE-ACCOUNT-NO
+           END-READ.
+           MOVE 'SUPVLIMIT ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-SUPV-LIMIT
+           END-READ.
+           MOVE 'SAVFEE    ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-SAVINGS-FEE
+           END-READ.
+           MOVE 'CHKFEE    ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-CHECKING-FEE
+           END-READ.
+           OPEN I-O CHECKPT-FILE.
+           OPEN I-O GLRECON-FILE.
+           OPEN INPUT USER-FILE.
+           OPEN EXTEND EXT-XFER-FILE.
+           MOVE LS-USER-ID TO WS-CHECKPT-KEY.
+           MOVE WS-CHECKPT-KEY TO CHECKPT-KEY.
+           READ CHECKPT-FILE
+              INVALID KEY
+                 INITIALIZE CHECKPT-REC
+                 MOVE WS-CHECKPT-KEY TO CHECKPT-KEY
+                 MOVE 'C' TO CHECKPT-STEP
+                 WRITE CHECKPT-REC
+              NOT INVALID KEY
+                 IF NOT CHECKPT-COMPLETE
+                    PERFORM A210-RECOVER-CHECKPT-RTN
+                 END-IF
+           END-READ.
+       A210-RECOVER-CHECKPT-RTN.
+           IF CHECKPT-TYPE-EXTERNAL
+              PERFORM A230-RECOVER-EXTERNAL-RTN
+           ELSE
+              PERFORM A240-RECOVER-DOMESTIC-RTN
+           END-IF.
+       A230-RECOVER-EXTERNAL-RTN.
+           MOVE CHECKPT-FROM-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+              INVALID KEY
+                 DISPLAY 'RESTART: ACCOUNT NOT FOUND - MANUAL FIX'
+                         LINE 21 COL 1 ERASE EOL
+              NOT INVALID KEY
+                 IF ACCOUNT-BALANCE = CHECKPT-FROM-BALANCE
+                    DISPLAY 'RESTART: EXT XFER DEBIT ALREADY APPLIED -'
+                            ' AUDIT TRAIL INCOMPLETE - MANUAL FIX'
+                            LINE 21 COL 1 ERASE EOL
+                 ELSE
+                    DISPLAY 'RESTART: PRIOR EXT XFER NEVER STARTED -'
+                            ' CLEARED' LINE 21 COL 1 ERASE EOL
+                 END-IF
+           END-READ.
+           MOVE 'C' TO CHECKPT-STEP.
+           REWRITE CHECKPT-REC.
+       A240-RECOVER-DOMESTIC-RTN.
+           IF CHECKPT-STEP1-DONE
+              MOVE CHECKPT-FROM-ACCOUNT TO ACCOUNT-NUMBER
+              READ ACCOUNT-FILE
+                 INVALID KEY
+                    DISPLAY 'RESTART: ACCOUNT NOT FOUND - MANUAL FIX'
+                            LINE 21 COL 1 ERASE EOL
+                 NOT INVALID KEY
+                    IF ACCOUNT-BALANCE = CHECKPT-FROM-BALANCE
+                       DISPLAY 'RESTART: XFER CREDIT APPLIED - FEE/'
+                               'GL/LOG POST PENDING - MANUAL FIX'
+                               LINE 21 COL 1 ERASE EOL
+                    ELSE
+                       DISPLAY 'RESTART: PRIOR TRANSFER NEVER STARTED'
+                               ' - CLEARED' LINE 21 COL 1 ERASE EOL
+                    END-IF
+              END-READ
+           ELSE
+              DISPLAY 'RESTART: XFER CREDIT APPLIED - FEE/GL/LOG'
+                      ' POST PENDING - MANUAL FIX'
+                      LINE 21 COL 1 ERASE EOL
+           END-IF.
+           MOVE 'C' TO CHECKPT-STEP.
+           REWRITE CHECKPT-REC.
        A300-PROCESS-RTN.
            DISPLAY G-FUNDPRG. 
            DISPLAY ' ' LINE 14 COL 1 ERASE EOS.
            INITIALIZE WS-WELCOME.
            STRING 'WELCOME ' DELIMITED BY SIZE
-                  ' '    DELIMITED BY SIZE
+                  LS-USER-ID DELIMITED BY SPACE
            INTO WS-WELCOME
            END-STRING.
-           DISPLAY WS-WELCOME LINE 1 COL 1 ERASE EOL.
+           CALL 'CENTRPRG' USING WS-WELCOME, WS-CENTER-COL.
+           DISPLAY WS-WELCOME LINE 1 COL WS-CENTER-COL ERASE EOL.
            DISPLAY LS-USER-ID LINE 23 COL 1 ERASE EOL.
            MOVE DAYA-USER-ID TO HOLD-USER-ID.
            ACCEPT G-ACCT-NO.
@@ -100,30 +284,97 @@
              INTO SD-ACCOUNT-NUMBER
            END-STRING
            MOVE SD-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
-           ACCEPT G-PIN.
+           IF ACCOUNT-NUMBER = ZEROES
+              PERFORM A250-LIST-ACCOUNTS-RTN
+           ELSE
+           ACCEPT G-PIN
            IF WS-PIN  NOT = LS-USER-ID
               DISPLAY 'INVALID ACCOUNT NUMBER!' LINE 23 COL 1 ERASE EOL
               DISPLAY 'PRESS ENTER TO CONTINUE...'
                       LINE 24 COL 1 ERASE EOL
               MOVE 'N' TO EXIT-SW
            ELSE
-           READ ACCOUNT-FILE
+           READ ACCOUNT-FILE WITH LOCK
                  INVALID KEY
                    MOVE 'Y' TO EXIT-SW
                  NOT INVALID KEY
-                   PERFORM A350-AMOUNT-TRANSFER
+                   IF ACCT-RECORD-LOCKED
+                      DISPLAY 'ACCOUNT IS IN USE BY ANOTHER TELLER'
+                              LINE 23 COL 1 ERASE EOL
+                      MOVE 'Y' TO EXIT-SW
+                   ELSE
+                      PERFORM A350-AMOUNT-TRANSFER
+                   END-IF
            END-READ
+           END-IF
+           END-IF.
+           UNLOCK ACCOUNT-FILE.
+      *****************************************************************
+       A250-LIST-ACCOUNTS-RTN.
+           DISPLAY 'ENTER USER ID TO LIST ACCOUNTS: '
+                   LINE 16 COL 1 ERASE EOL.
+           ACCEPT WS-LIST-USER-ID LINE 16 COL 35.
+           INSPECT WS-LIST-USER-ID CONVERTING ALPHALOWER TO ALPHAUPPER.
+           MOVE WS-LIST-USER-ID TO USER-ID-ACCT.
+           MOVE 18 TO WS-LIST-LINE.
+           MOVE 'Y' TO START-OK-SW.
+           START ACCOUNT-FILE KEY IS >= USER-ID-ACCT
+              INVALID KEY
+                 MOVE 'N' TO START-OK-SW
+                 DISPLAY 'NO ACCOUNTS FOUND FOR THAT USER ID'
+                         LINE 17 COL 1 ERASE EOL
+           END-START.
+           IF START-OK-SW = 'Y'
+              MOVE 'N' TO EOF-SW
+              PERFORM 251-READ-NEXT-ACCOUNT-RTN
+                 UNTIL EOF-SW = 'Y'
            END-IF.
+      *****************************************************************
+       251-READ-NEXT-ACCOUNT-RTN.
+           READ ACCOUNT-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 IF USER-ID-ACCT NOT = WS-LIST-USER-ID
+                    MOVE 'Y' TO EOF-SW
+                 ELSE
+                    ADD 1 TO WS-LIST-LINE
+                    MOVE ACCOUNT-BALANCE TO WS-ACCOUNT-BALANCE
+                    DISPLAY ACCOUNT-NUMBER LINE WS-LIST-LINE COL 5
+                    DISPLAY WS-ACCOUNT-BALANCE LINE WS-LIST-LINE
+                            COL 20
+                 END-IF
+           END-READ.
        A350-AMOUNT-TRANSFER.
            IF WS-PIN NOT = ACCOUNT-PIN
               DISPLAY 'INCORRECT PIN!' LINE 23 COL 1 ERASE EOL
               DISPLAY 'EXIT? Y/N:' LINE 24 COL 1 ERASE EOL
               ACCEPT EXIT-SW
+           ELSE
+           IF CLOSED-ACCOUNT
+              DISPLAY 'ACCOUNT IS CLOSED!' LINE 23 COL 1 ERASE EOL
+              DISPLAY 'EXIT? Y/N:' LINE 24 COL 1 ERASE EOL
+              ACCEPT EXIT-SW
            ELSE
               MOVE ACCOUNT-BALANCE TO WS-ACCOUNT-BALANCE
-                                      HOLD-FIRST-ACCOUNT 
+                                      HOLD-FIRST-ACCOUNT
+              MOVE CURRENCY-CODE   TO HOLD-CURRENCY-CODE
+              MOVE ACCOUNT-TYPE    TO HOLD-ACCOUNT-TYPE
+              MOVE ACCOUNT-NUMBER  TO HOLD-ACCOUNT-NUMBER
              DISPLAY G-ACCOUNT-BALANCE
-              PERFORM A400-CHECKING-USER-ID
+              DISPLAY CURRENCY-CODE LINE 09 COL 40 ERASE EOL
+              DISPLAY 'TRANSFER FUNDS FROM THIS ACCOUNT? Y/N:'
+                      LINE 11 COL 2 ERASE EOL
+              ACCEPT INQUIRY-SW LINE 11
+              INSPECT INQUIRY-SW CONVERTING ALPHALOWER TO ALPHAUPPER
+              IF INQUIRY-SW = 'Y'
+                 PERFORM A400-CHECKING-USER-ID
+              ELSE
+                 DISPLAY 'BALANCE INQUIRY ONLY. EXIT? Y/N:'
+                         LINE 24 COL 1 ERASE EOL
+                 ACCEPT EXIT-SW
+              END-IF
+           END-IF
            END-IF.
        A400-CHECKING-USER-ID.
            ACCEPT G-AMOUNT-TRANSFER.
@@ -134,45 +385,266 @@
                   WS-ACCOUNT3 DELIMITED BY SIZE
               INTO SD-ACCOUNT-NO-TRANS
            MOVE SD-ACCOUNT-NO-TRANS TO ACCOUNT-NUMBER.
-           READ ACCOUNT-FILE
+           READ ACCOUNT-FILE WITH LOCK
                  INVALID KEY
-                   DISPLAY 'ACCOUNT NUMBER NOT FOUND' 
+                   DISPLAY 'ACCOUNT NUMBER NOT FOUND'
                            LINE 24 COL 1 ERASE EOL
-                   ACCEPT DUMMY LINE 24
+                   DISPLAY 'TRANSFER TO EXTERNAL BANK? Y/N:'
+                           LINE 24 COL 1 ERASE EOL
+                   ACCEPT TRANSFER-SW LINE 24
+                   INSPECT TRANSFER-SW
+                           CONVERTING ALPHALOWER TO ALPHAUPPER
+                   IF TRANSFER-SW = 'Y'
+                      PERFORM 280-EXTERNAL-TRANSFER-RTN
+                   ELSE
+                      ACCEPT DUMMY LINE 24
+                   END-IF
                  NOT INVALID KEY
+                 IF ACCT-RECORD-LOCKED
+                    DISPLAY 'DESTINATION ACCOUNT IS IN USE'
+                            LINE 24 COL 1 ERASE EOL
+                    ACCEPT DUMMY LINE 24
+                 ELSE
+                 IF CLOSED-ACCOUNT
+                    DISPLAY 'DESTINATION ACCOUNT IS CLOSED'
+                            LINE 24 COL 1 ERASE EOL
+                    ACCEPT DUMMY LINE 24
+                 ELSE
+                 IF CURRENCY-CODE NOT = HOLD-CURRENCY-CODE
+                    DISPLAY 'CURRENCY MISMATCH - TRANSFER NOT ALLOWED'
+                            LINE 24 COL 1 ERASE EOL
+                    ACCEPT DUMMY LINE 24
+                 ELSE
                  DISPLAY 'ARE YOU SURE YOU WANT TO TRANSFER? '
                          LINE 24 COL 1 ERASE EOL
                  ACCEPT  TRANSFER-SW LINE 24
                  IF TRANSFER-SW = 'Y'
-                       IF HOLD-USER-ID = USER-ID-ACCT AND 
+                       IF HOLD-USER-ID = USER-ID-ACCT AND
                           SD-ACCOUNT-NO-TRANS = ACCOUNT-NUMBER
-                          COMPUTE WS-SUM-AMOUNT = ACCOUNT-BALANCE 
-                                  +  WS-AMOUNT-TRANSFER
-      
-                          SUBTRACT WS-AMOUNT-TRANSFER
-                            FROM HOLD-FIRST-ACCOUNT 
-                            GIVING WS-SUBTRACT-AMOUNT
-                          MOVE WS-SUM-AMOUNT TO ACCOUNT-BALANCE 
-                                                NEW-BALANCE-FORMAT2
-                          PERFORM A500-UPDATE-ACCOUNT-BALANCE
+                          PERFORM 250-CHECK-TRANSFER-LIMITS
+                          PERFORM 255-COMPUTE-TRANSFER-FEE-RTN
+                          IF LIMIT-EXCEEDED-SW = 'N'
+                             IF WS-AMOUNT-TRANSFER + WS-XFER-FEE
+                                   > HOLD-FIRST-ACCOUNT
+                                DISPLAY 'INSUFFICIENT FUNDS'
+                                        LINE 23 COL 1 ERASE EOL
+                             ELSE
+                                MOVE 'Y' TO SUPV-OK-SW
+                                IF WS-AMOUNT-TRANSFER > WS-SUPV-LIMIT
+                                   PERFORM 270-SUPERVISOR-SIGNOFF-RTN
+                                END-IF
+                                IF SUPV-OK-SW = 'Y'
+                                COMPUTE WS-SUM-AMOUNT = ACCOUNT-BALANCE
+                                        +  WS-AMOUNT-TRANSFER
+
+                                COMPUTE WS-SUBTRACT-AMOUNT =
+                                        HOLD-FIRST-ACCOUNT
+                                        - WS-AMOUNT-TRANSFER
+                                        - WS-XFER-FEE
+                                MOVE WS-SUM-AMOUNT TO ACCOUNT-BALANCE
+                                                    NEW-BALANCE-FORMAT2
+                                PERFORM A500-UPDATE-ACCOUNT-BALANCE
+                                PERFORM 260-UPDATE-DAILY-TOTAL
+                                END-IF
+                             END-IF
+                          END-IF
                        END-IF
                  END-IF
+                 END-IF
+                 END-IF
+                 END-IF
            END-READ.
+      *****************************************************************
+       250-CHECK-TRANSFER-LIMITS.
+           MOVE 'N' TO LIMIT-EXCEEDED-SW.
+           IF WS-AMOUNT-TRANSFER > WS-TXN-LIMIT
+              DISPLAY 'TRANSFER EXCEEDS PER-TRANSACTION LIMIT'
+                      LINE 23 COL 1 ERASE EOL
+              MOVE 'Y' TO LIMIT-EXCEEDED-SW
+           ELSE
+              MOVE HOLD-ACCOUNT-NUMBER TO DT-ACCOUNT-NUMBER
+              ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+              MOVE WS-CURRENT-DATE TO DT-DATE
+              READ DAILY-TOTAL-FILE
+                 INVALID KEY
+                    MOVE ZEROES TO DT-TOTAL-AMOUNT
+              END-READ
+              ADD WS-AMOUNT-TRANSFER TO DT-TOTAL-AMOUNT
+                  GIVING WS-NEW-DAILY-TOTAL
+              IF WS-NEW-DAILY-TOTAL > WS-DAY-LIMIT
+                 DISPLAY 'TRANSFER EXCEEDS DAILY TRANSFER LIMIT'
+                         LINE 23 COL 1 ERASE EOL
+                 MOVE 'Y' TO LIMIT-EXCEEDED-SW
+              END-IF
+           END-IF.
+      *****************************************************************
+       255-COMPUTE-TRANSFER-FEE-RTN.
+           IF HOLD-ACCOUNT-TYPE = 'S'
+              MOVE WS-SAVINGS-FEE TO WS-XFER-FEE
+           ELSE
+           IF HOLD-ACCOUNT-TYPE = 'C'
+              MOVE WS-CHECKING-FEE TO WS-XFER-FEE
+           ELSE
+              MOVE ZEROES TO WS-XFER-FEE
+           END-IF
+           END-IF.
+      *****************************************************************
+       260-UPDATE-DAILY-TOTAL.
+           MOVE WS-NEW-DAILY-TOTAL TO DT-TOTAL-AMOUNT.
+           REWRITE DAILY-TOTAL-REC
+              INVALID KEY
+                 WRITE DAILY-TOTAL-REC
+           END-REWRITE.
+      *****************************************************************
+       270-SUPERVISOR-SIGNOFF-RTN.
+           MOVE 'N' TO SUPV-OK-SW.
+           DISPLAY 'TRANSFER EXCEEDS SUPERVISOR LIMIT - SIGN-OFF'
+                   LINE 20 COL 40 ERASE EOL.
+           ACCEPT G-SUPV-USER-ID.
+           INSPECT WS-SUPV-USER-ID CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF WS-SUPV-USER-ID = LS-USER-ID
+              DISPLAY 'SUPERVISOR MUST NOT BE THE INITIATING TELLER'
+                      LINE 21 COL 40 ERASE EOL
+           ELSE
+              MOVE WS-SUPV-USER-ID TO USER-ID
+              READ USER-FILE
+                 INVALID KEY
+                    DISPLAY 'SUPERVISOR ID NOT FOUND'
+                            LINE 21 COL 40 ERASE EOL
+                 NOT INVALID KEY
+                    ACCEPT G-SUPV-PASSWORD
+                    INSPECT WS-SUPV-PASSWORD
+                            CONVERTING ALPHALOWER TO ALPHAUPPER
+                    INSPECT WS-SUPV-PASSWORD
+                            CONVERTING UPPERCASE TO ENCRYPT-ALPHA
+                    INSPECT WS-SUPV-PASSWORD
+                            CONVERTING DNUMBERS TO ENCRYPT-NUM
+                    IF WS-SUPV-PASSWORD = USER-PASSWORD
+                       MOVE 'Y' TO SUPV-OK-SW
+                    ELSE
+                       DISPLAY 'INVALID SUPERVISOR PASSWORD'
+                               LINE 21 COL 40 ERASE EOL
+                    END-IF
+              END-READ
+           END-IF.
+      *****************************************************************
+       280-EXTERNAL-TRANSFER-RTN.
+           DISPLAY 'ENTER EXTERNAL BANK CODE:' LINE 24 COL 1 ERASE EOL.
+           ACCEPT G-BANK-CODE.
+           INSPECT WS-BANK-CODE CONVERTING ALPHALOWER TO ALPHAUPPER.
+           PERFORM 250-CHECK-TRANSFER-LIMITS.
+           PERFORM 255-COMPUTE-TRANSFER-FEE-RTN.
+           IF LIMIT-EXCEEDED-SW = 'N'
+              IF WS-AMOUNT-TRANSFER + WS-XFER-FEE > HOLD-FIRST-ACCOUNT
+                 DISPLAY 'INSUFFICIENT FUNDS' LINE 23 COL 1 ERASE EOL
+              ELSE
+                 MOVE 'Y' TO SUPV-OK-SW
+                 IF WS-AMOUNT-TRANSFER > WS-SUPV-LIMIT
+                    PERFORM 270-SUPERVISOR-SIGNOFF-RTN
+                 END-IF
+                 IF SUPV-OK-SW = 'Y'
+                    MOVE HOLD-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+                    READ ACCOUNT-FILE
+                       INVALID KEY
+                          DISPLAY 'ERROR RE-READING SOURCE ACCOUNT'
+                                  LINE 23 COL 1 ERASE EOL
+                       NOT INVALID KEY
+                          COMPUTE WS-SUBTRACT-AMOUNT =
+                                  HOLD-FIRST-ACCOUNT
+                                  - WS-AMOUNT-TRANSFER
+                                  - WS-XFER-FEE
+                          MOVE WS-SUBTRACT-AMOUNT TO ACCOUNT-BALANCE
+                                                  NEW-BALANCE-FORMAT1
+                          ACCEPT LAST-ACTIVITY-DATE FROM DATE YYYYMMDD
+                          PERFORM 285-WRITE-EXT-CHECKPT-RTN
+                          REWRITE ACCOUNT-REC
+                             INVALID KEY
+                                DISPLAY 'ERROR IN UPDATING RECORD.'
+                                        LINE 23 COL 1 ERASE EOL
+                             NOT INVALID KEY
+                                MOVE '2' TO CHECKPT-STEP
+                                REWRITE CHECKPT-REC
+                                PERFORM 260-UPDATE-DAILY-TOTAL
+                                PERFORM 290-WRITE-EXT-XFER-RTN
+                                PERFORM 295-WRITE-EXT-TRANLOG-RTN
+                                PERFORM 700-UPDATE-GL-RECON-RTN
+                                MOVE 'C' TO CHECKPT-STEP
+                                REWRITE CHECKPT-REC
+                                DISPLAY 'EXTERNAL TRANSFER IS PENDING'
+                                        LINE 22 COL 1 ERASE EOL
+                          END-REWRITE
+                    END-READ
+                 END-IF
+              END-IF
+           END-IF.
+      *****************************************************************
+       285-WRITE-EXT-CHECKPT-RTN.
+           MOVE WS-CHECKPT-KEY     TO CHECKPT-KEY.
+           MOVE '1'                TO CHECKPT-STEP.
+           MOVE 'E'                TO CHECKPT-TYPE.
+           MOVE ACCOUNT-NUMBER     TO CHECKPT-FROM-ACCOUNT.
+           MOVE ACCOUNT-BALANCE    TO CHECKPT-FROM-BALANCE.
+           MOVE WS-FEE-ACCOUNT-NO  TO CHECKPT-TO-ACCOUNT.
+           MOVE ZEROES             TO CHECKPT-TO-BALANCE.
+           MOVE WS-AMOUNT-TRANSFER TO CHECKPT-AMOUNT.
+           REWRITE CHECKPT-REC.
+      *****************************************************************
+       290-WRITE-EXT-XFER-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE     TO EXT-XFER-DATE.
+           MOVE WS-CURRENT-TIME     TO EXT-XFER-TIME.
+           MOVE HOLD-ACCOUNT-NUMBER TO EXT-FROM-ACCOUNT.
+           MOVE WS-BANK-CODE        TO EXT-BANK-CODE.
+           MOVE SD-ACCOUNT-NO-TRANS TO EXT-DEST-ACCOUNT-NO.
+           MOVE WS-AMOUNT-TRANSFER  TO EXT-AMOUNT.
+           MOVE LS-USER-ID          TO EXT-TELLER-ID.
+           MOVE 'P'                 TO EXT-STATUS.
+           WRITE EXT-XFER-REC.
+      *****************************************************************
+       295-WRITE-EXT-TRANLOG-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE     TO TRAN-DATE.
+           MOVE WS-CURRENT-TIME     TO TRAN-TIME.
+           MOVE 'EXTXFER'           TO TRAN-TYPE.
+           MOVE HOLD-ACCOUNT-NUMBER TO TRAN-FROM-ACCOUNT.
+           MOVE SD-ACCOUNT-NO-TRANS TO TRAN-TO-ACCOUNT.
+           MOVE WS-AMOUNT-TRANSFER  TO TRAN-AMOUNT.
+           MOVE LS-USER-ID          TO TRAN-TELLER-ID.
+           WRITE TRAN-LOG-REC.
+      *****************************************************************
+       400-WRITE-CHECKPT-RTN.
+           MOVE WS-CHECKPT-KEY TO CHECKPT-KEY.
+           MOVE '1'              TO CHECKPT-STEP.
+           MOVE 'D'               TO CHECKPT-TYPE.
+           MOVE ACCOUNT-NUMBER   TO CHECKPT-FROM-ACCOUNT.
+           MOVE ACCOUNT-BALANCE  TO CHECKPT-FROM-BALANCE.
+           MOVE WS-FEE-ACCOUNT-NO TO CHECKPT-TO-ACCOUNT.
+           MOVE WS-SUBTRACT-AMOUNT TO CHECKPT-TO-BALANCE.
+           MOVE WS-AMOUNT-TRANSFER TO CHECKPT-AMOUNT.
+           REWRITE CHECKPT-REC.
        A500-UPDATE-ACCOUNT-BALANCE.
+           PERFORM 400-WRITE-CHECKPT-RTN.
+           ACCEPT LAST-ACTIVITY-DATE FROM DATE YYYYMMDD.
            REWRITE ACCOUNT-REC
                    INVALID KEY
                       DISPLAY 'ERROR IN UPDATING RECORD.'
                               LINE 23 COL 1 ERASE EOL
                       DISPLAY 'EXIT? Y/N:' LINE 24 COL 1 ERASE EOL
-                      ACCEPT EXIT-SW    
+                      ACCEPT EXIT-SW
+                   NOT INVALID KEY
+                      MOVE '2' TO CHECKPT-STEP
+                      REWRITE CHECKPT-REC
            END-REWRITE.
-           MOVE NUMBERS TO ACCOUNT-NUMBER.
-           READ ACCOUNT-FILE 
+           MOVE WS-FEE-ACCOUNT-NO TO ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE WITH LOCK
                  INVALID KEY
                    DISPLAY 'ACCOUNT NUMBER NOT FOUND'
                  NOT INVALID KEY
                    MOVE WS-SUBTRACT-AMOUNT TO ACCOUNT-BALANCE
                                               NEW-BALANCE-FORMAT1
+                   ACCEPT LAST-ACTIVITY-DATE FROM DATE YYYYMMDD
                    PERFORM A550-REWRITE-RTN
            END-READ.
        A550-REWRITE-RTN.
@@ -182,7 +654,9 @@
                            LINE 23 COL 1 ERASE EOL
                     DISPLAY 'EXIT? Y/N:' LINE 24 COL 1 ERASE EOL
                     ACCEPT EXIT-SW    
-                NOT INVALID KEY  
+                NOT INVALID KEY
+                    MOVE 'C' TO CHECKPT-STEP
+                    REWRITE CHECKPT-REC
                     INITIALIZE TRANSFER-DISPLAY1
                     INITIALIZE TRANSFER-DISPLAY2
                     INITIALIZE DISPLAY-FOOTER1
@@ -220,10 +694,50 @@
                     
                     DISPLAY DISPLAY-FOOTER1 LINE 22 COL 1 ERASE EOL
                     DISPLAY DISPLAY-FOOTER2 LINE 23 COL 1 ERASE EOL
+                    PERFORM 600-WRITE-TRANLOG-RTN
+                    PERFORM 700-UPDATE-GL-RECON-RTN
                     DISPLAY 'EXIT? Y/N:' LINE 24 COL 1 ERASE EOL
                     ACCEPT EXIT-SW
            END-REWRITE.
+       600-WRITE-TRANLOG-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE  TO TRAN-DATE.
+           MOVE WS-CURRENT-TIME  TO TRAN-TIME.
+           MOVE 'TRANSFER'       TO TRAN-TYPE.
+           MOVE HOLD-ACCOUNT-NUMBER TO TRAN-FROM-ACCOUNT.
+           MOVE SD-ACCOUNT-NO-TRANS TO TRAN-TO-ACCOUNT.
+           MOVE WS-AMOUNT-TRANSFER TO TRAN-AMOUNT.
+           MOVE LS-USER-ID       TO TRAN-TELLER-ID.
+           WRITE TRAN-LOG-REC.
+      *****************************************************************
+       700-UPDATE-GL-RECON-RTN.
+           MOVE WS-FEE-ACCOUNT-NO TO GL-ACCOUNT-NUMBER.
+           MOVE WS-CURRENT-DATE   TO GL-DATE.
+           READ GLRECON-FILE
+              INVALID KEY
+                 MOVE ZEROES TO GL-OPENING-BALANCE
+                 MOVE ZEROES TO GL-TOTAL-DEBITS
+                 MOVE ZEROES TO GL-TOTAL-CREDITS
+                 MOVE ZEROES TO GL-TRANSACTION-COUNT
+           END-READ.
+           ADD WS-XFER-FEE TO GL-TOTAL-CREDITS.
+           ADD 1 TO GL-TRANSACTION-COUNT.
+           COMPUTE GL-CLOSING-BALANCE = GL-OPENING-BALANCE
+                   + GL-TOTAL-CREDITS - GL-TOTAL-DEBITS.
+           REWRITE GL-REC
+              INVALID KEY
+                 WRITE GL-REC
+           END-REWRITE.
        A600-CLOSE-RTN.
+           UNLOCK ACCOUNT-FILE.
            CLOSE ACCOUNT-FILE.
+           CLOSE TRAN-LOG-FILE.
+           CLOSE SYSCTL-FILE.
+           CLOSE DAILY-TOTAL-FILE.
+           CLOSE CHECKPT-FILE.
+           CLOSE GLRECON-FILE.
+           CLOSE USER-FILE.
+           CLOSE EXT-XFER-FILE.
            STOP RUN.
       
\ No newline at end of file
