@@ -0,0 +1,71 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT UNLOADS USER.DAT TO A FLAT   *
+      * SEQUENTIAL BACKUP FILE, ONE RECORD IMAGE PER LINE, SO IT CAN  *
+      * BE RELOADED LATER BY USERRELD IF THE INDEXED FILE IS LOST OR  *
+      * NEEDS TO BE REBUILT.                                          *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERUNLD.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 29 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-ID.
+           SELECT UNLOAD-FILE ASSIGN TO 'USER.UNL'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+       FD  UNLOAD-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS UNLOAD-REC.
+       01  UNLOAD-REC                 PIC X(264).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-USER-FILE         VALUE 'Y'.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-USER-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT USER-FILE.
+           OPEN OUTPUT UNLOAD-FILE.
+           MOVE SPACES TO USER-ID.
+           START USER-FILE KEY IS NOT LESS THAN USER-ID
+              INVALID KEY
+                 MOVE 'Y' TO EOF-SW
+           END-START.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ USER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 MOVE USER-REC TO UNLOAD-REC
+                 WRITE UNLOAD-REC
+                 ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           CLOSE USER-FILE.
+           CLOSE UNLOAD-FILE.
+           DISPLAY 'USERUNLD - RECORDS UNLOADED: ' WS-RECORD-COUNT.
+           STOP RUN.
