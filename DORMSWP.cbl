@@ -0,0 +1,159 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT SWEEPS ACCOUNT.DAT AND FLAGS *
+      * ANY OPEN ACCOUNT WHOSE LAST-ACTIVITY-DATE IS OLDER THAN THE   *
+      * CONFIGURED DORMANCY THRESHOLD AS DORMANT.                    *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMSWP.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 25 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER.
+           SELECT SYSCTL-FILE ASSIGN TO 'SYSCTL.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTL-KEY.
+           SELECT REPORT-FILE ASSIGN TO 'DORMSWP.RPT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  SYSCTL-FILE
+           RECORD CONTAINS 31 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-REC.
+       COPY SYSCTL.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                PIC X(80).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-DORMANT-DAYS             PIC 9(9)V99 VALUE 365.
+       01  WS-CURRENT-DATE             PIC 9(8) VALUE ZEROES.
+       01  WS-REPORT-DATE.
+           05 WS-REPORT-YYYY           PIC 9(4).
+           05 WS-REPORT-MM             PIC 9(2).
+           05 WS-REPORT-DD             PIC 9(2).
+       01  WS-TODAY-DAY-NUM            PIC 9(7).
+       01  WS-LAST-DAY-NUM             PIC 9(7).
+       01  WS-DAYS-IDLE                PIC 9(7).
+       01  WS-FLAGGED-COUNT            PIC 9(9) VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-ACCOUNT-FILE      VALUE 'Y'.
+       01  DL-LAST-ACTIVITY-DATE.
+           05 DL-LAST-YYYY             PIC 9(4).
+           05 DL-LAST-MM               PIC 9(2).
+           05 DL-LAST-DD               PIC 9(2).
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A300-PROCESS-RTN UNTIL END-OF-ACCOUNT-FILE.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN I-O ACCOUNT-FILE.
+           OPEN INPUT SYSCTL-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE 'DORMDAYS  ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-DORMANT-DAYS
+           END-READ.
+           CLOSE SYSCTL-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+           COMPUTE WS-TODAY-DAY-NUM =
+                   (WS-REPORT-YYYY * 360) +
+                   (WS-REPORT-MM * 30) + WS-REPORT-DD.
+           PERFORM 100-WRITE-HEADINGS-RTN.
+           MOVE ZEROES TO ACCOUNT-NUMBER.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCOUNT-NUMBER
+              INVALID KEY
+                 MOVE 'Y' TO EOF-SW
+           END-START.
+      *****************************************************************
+       100-WRITE-HEADINGS-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DORMANT ACCOUNT SWEEP - '
+                  WS-REPORT-MM '/' WS-REPORT-DD '/' WS-REPORT-YYYY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'ACCOUNT NUMBER   NAME                     LAST ACTIVE
+      -    '     DAYS IDLE'
+             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL '-' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ ACCOUNT-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 IF OPEN-ACCOUNT AND LAST-ACTIVITY-DATE NOT = ZEROES
+                    PERFORM 200-CHECK-DORMANCY-RTN
+                 END-IF
+           END-READ.
+      *****************************************************************
+       200-CHECK-DORMANCY-RTN.
+           MOVE LAST-ACTIVITY-DATE TO DL-LAST-ACTIVITY-DATE.
+           COMPUTE WS-LAST-DAY-NUM =
+                   (DL-LAST-YYYY * 360) +
+                   (DL-LAST-MM * 30) + DL-LAST-DD.
+           COMPUTE WS-DAYS-IDLE = WS-TODAY-DAY-NUM - WS-LAST-DAY-NUM.
+           IF WS-DAYS-IDLE > WS-DORMANT-DAYS
+              MOVE 'D' TO ACCOUNT-STATUS
+              REWRITE ACCOUNT-REC
+                 INVALID KEY
+                    DISPLAY 'ERROR IN UPDATING RECORD.'
+                 NOT INVALID KEY
+                    PERFORM 300-WRITE-DETAIL-RTN
+              END-REWRITE
+           END-IF.
+      *****************************************************************
+       300-WRITE-DETAIL-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING ACCOUNT-NUMBER        DELIMITED BY SIZE
+                  '   '                 DELIMITED BY SIZE
+                  ACCOUNT-NAME          DELIMITED BY SIZE
+                  DL-LAST-MM '/' DL-LAST-DD '/' DL-LAST-YYYY
+                                        DELIMITED BY SIZE
+                  '   '                 DELIMITED BY SIZE
+                  WS-DAYS-IDLE          DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-FLAGGED-COUNT.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL ACCOUNTS FLAGGED DORMANT: ' WS-FLAGGED-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           CLOSE ACCOUNT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'DORMSWP - SWEEP COMPLETE. FLAGGED: '
+                   WS-FLAGGED-COUNT.
+           STOP RUN.
