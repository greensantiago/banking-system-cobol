@@ -0,0 +1,179 @@
+      ****************************************************************
+      * THIS PROGRAM IS A BATCH JOB THAT PRINTS A PASSBOOK-STYLE     *
+      * STATEMENT FOR ONE ACCOUNT, LISTING EVERY TRANSACTION LOGGED  *
+      * AGAINST IT IN TRANLOG.DAT.                                    *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTPRG.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 18 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER.
+           SELECT TRAN-LOG-FILE ASSIGN TO 'TRANLOG.DAT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'STMTPRG.RPT'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  TRAN-LOG-FILE
+           RECORD CONTAINS 72 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-LOG-REC.
+       COPY TRANLOG.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                PIC X(80).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-NUMBER           PIC 9(10) VALUE ZEROES.
+       01  ACCOUNT-FOUND-SW            PIC X VALUE 'N'.
+       01  WS-CURRENT-DATE             PIC 9(8) VALUE ZEROES.
+       01  WS-REPORT-DATE.
+           05 WS-REPORT-YYYY           PIC 9(4).
+           05 WS-REPORT-MM             PIC 9(2).
+           05 WS-REPORT-DD             PIC 9(2).
+       01  WS-TRAN-COUNT               PIC 9(9) VALUE ZEROES.
+       01  WS-TOTAL-DEBITS             PIC 9(9)V99 VALUE ZEROES.
+       01  WS-TOTAL-CREDITS            PIC 9(9)V99 VALUE ZEROES.
+       01  EOF-SW                      PIC X VALUE 'N'.
+           88 END-OF-TRAN-LOG          VALUE 'Y'.
+       01  DL-TRAN-DATE.
+           05 DL-TRAN-YYYY             PIC 9(4).
+           05 DL-TRAN-MM               PIC 9(2).
+           05 DL-TRAN-DD               PIC 9(2).
+       01  DL-DIRECTION                PIC X(6).
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           IF ACCOUNT-FOUND-SW = 'Y'
+              PERFORM A300-PROCESS-RTN UNTIL END-OF-TRAN-LOG
+           END-IF.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN INPUT ACCOUNT-FILE.
+           OPEN INPUT TRAN-LOG-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           DISPLAY 'ENTER ACCOUNT NUMBER FOR STATEMENT: '.
+           ACCEPT WS-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+           READ ACCOUNT-FILE
+              INVALID KEY
+                 DISPLAY 'STMTPRG - ACCOUNT NUMBER NOT FOUND'
+                 MOVE 'N' TO ACCOUNT-FOUND-SW
+                 MOVE 'Y' TO EOF-SW
+              NOT INVALID KEY
+                 MOVE 'Y' TO ACCOUNT-FOUND-SW
+                 PERFORM 100-WRITE-HEADINGS-RTN
+           END-READ.
+      *****************************************************************
+       100-WRITE-HEADINGS-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ACCOUNT STATEMENT - ' ACCOUNT-NAME
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ACCOUNT NUMBER: ' WS-ACCOUNT-NUMBER
+                  '   AS OF ' WS-REPORT-MM '/' WS-REPORT-DD '/'
+                  WS-REPORT-YYYY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'DATE       TYPE        DEBIT        CREDIT     TELLER'
+             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL '-' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *****************************************************************
+       A300-PROCESS-RTN.
+           READ TRAN-LOG-FILE
+              AT END
+                 MOVE 'Y' TO EOF-SW
+              NOT AT END
+                 IF TRAN-FROM-ACCOUNT = WS-ACCOUNT-NUMBER OR
+                    TRAN-TO-ACCOUNT = WS-ACCOUNT-NUMBER
+                    PERFORM 200-WRITE-DETAIL-RTN
+                 END-IF
+           END-READ.
+      *****************************************************************
+       200-WRITE-DETAIL-RTN.
+           MOVE TRAN-DATE TO DL-TRAN-DATE.
+           MOVE SPACES TO REPORT-LINE.
+           IF TRAN-FROM-ACCOUNT = WS-ACCOUNT-NUMBER
+              MOVE 'DEBIT ' TO DL-DIRECTION
+              ADD TRAN-AMOUNT TO WS-TOTAL-DEBITS
+              STRING DL-TRAN-MM '/' DL-TRAN-DD '/' DL-TRAN-YYYY
+                     DELIMITED BY SIZE
+                     '  '            DELIMITED BY SIZE
+                     TRAN-TYPE       DELIMITED BY SIZE
+                     TRAN-AMOUNT     DELIMITED BY SIZE
+                     '              '  DELIMITED BY SIZE
+                     TRAN-TELLER-ID  DELIMITED BY SIZE
+                INTO REPORT-LINE
+              END-STRING
+           ELSE
+              MOVE 'CREDIT' TO DL-DIRECTION
+              ADD TRAN-AMOUNT TO WS-TOTAL-CREDITS
+              STRING DL-TRAN-MM '/' DL-TRAN-DD '/' DL-TRAN-YYYY
+                     DELIMITED BY SIZE
+                     '  '            DELIMITED BY SIZE
+                     TRAN-TYPE       DELIMITED BY SIZE
+                     '             '  DELIMITED BY SIZE
+                     TRAN-AMOUNT     DELIMITED BY SIZE
+                     '  '            DELIMITED BY SIZE
+                     TRAN-TELLER-ID  DELIMITED BY SIZE
+                INTO REPORT-LINE
+              END-STRING
+           END-IF.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-TRAN-COUNT.
+      *****************************************************************
+       A900-CLOSE-RTN.
+           IF ACCOUNT-FOUND-SW = 'Y'
+              MOVE SPACES TO REPORT-LINE
+              WRITE REPORT-LINE
+              MOVE SPACES TO REPORT-LINE
+              STRING 'TOTAL TRANSACTIONS: ' WS-TRAN-COUNT
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+              MOVE SPACES TO REPORT-LINE
+              STRING 'TOTAL DEBITS: ' WS-TOTAL-DEBITS
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+              MOVE SPACES TO REPORT-LINE
+              STRING 'TOTAL CREDITS: ' WS-TOTAL-CREDITS
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+           END-IF.
+           CLOSE ACCOUNT-FILE.
+           CLOSE TRAN-LOG-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'STMTPRG - STATEMENT COMPLETE. TRANSACTIONS: '
+                   WS-TRAN-COUNT.
+           STOP RUN.
