@@ -0,0 +1,132 @@
+      ****************************************************************
+      * THIS PROGRAM LETS AN ACCOUNT HOLDER CHANGE THEIR OWN ACCOUNT  *
+      * PIN AFTER VERIFYING THE CURRENT PIN.                          *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHGPIN IS INITIAL.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 03 15 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-NUMBER          PIC 9(10).
+       01  WS-PIN                     PIC 9(4).
+       01  WS-NEW-PIN                 PIC 9(4).
+       01  WS-CONFIRM-PIN             PIC 9(4).
+       01  EXIT-SW                    PIC X VALUE 'N'.
+       01  SAVE-SW                    PIC X VALUE 'Y'.
+       01  DUMMY                      PIC X VALUE SPACES.
+       COPY APLHA.
+      *****************************************************************
+       SCREEN SECTION.
+       COPY "CHGPIN.ss".
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A500-PROCESS-RTN UNTIL EXIT-SW = 'Y'.
+           PERFORM A900-CLOSE-RTN.
+      *     STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN I-O ACCOUNT-FILE.
+           DISPLAY G-CHGPIN.
+      *****************************************************************
+       A500-PROCESS-RTN.
+           ACCEPT G-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+              INVALID KEY
+                DISPLAY 'ACCOUNT NUMBER DOES NOT EXIST'
+                        LINE 22 COL 2 ERASE EOL
+                PERFORM A800-ASK-EXIT-RTN
+              NOT INVALID KEY
+                PERFORM 100-VERIFY-PIN-RTN
+           END-READ.
+      *****************************************************************
+       100-VERIFY-PIN-RTN.
+           ACCEPT G-PIN.
+           IF WS-PIN NOT = ACCOUNT-PIN
+              DISPLAY 'INVALID PIN NUMBER' LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+              IF CLOSED-ACCOUNT
+                 DISPLAY 'ACCOUNT IS CLOSED' LINE 22 COL 2 ERASE EOL
+                 PERFORM A800-ASK-EXIT-RTN
+              ELSE
+                 PERFORM 200-ACCEPT-NEW-PIN-RTN
+              END-IF
+           END-IF.
+      *****************************************************************
+       200-ACCEPT-NEW-PIN-RTN.
+           ACCEPT G-NEW-PIN.
+           ACCEPT G-CONFIRM-PIN.
+           IF WS-NEW-PIN NOT = WS-CONFIRM-PIN
+              DISPLAY 'NEW PIN AND CONFIRMATION DO NOT MATCH'
+                      LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+              IF WS-NEW-PIN = ACCOUNT-PIN
+                 DISPLAY 'NEW PIN MUST BE DIFFERENT FROM CURRENT PIN'
+                         LINE 22 COL 2 ERASE EOL
+                 PERFORM A800-ASK-EXIT-RTN
+              ELSE
+                 PERFORM 300-CONFIRM-CHANGE-RTN
+              END-IF
+           END-IF.
+      *****************************************************************
+       300-CONFIRM-CHANGE-RTN.
+           DISPLAY 'SAVE NEW PIN? Y/N: ' LINE 22 COL 2 ERASE EOL.
+           ACCEPT SAVE-SW LINE 22.
+           INSPECT SAVE-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF SAVE-SW = 'Y'
+              MOVE WS-NEW-PIN TO ACCOUNT-PIN
+              REWRITE ACCOUNT-REC
+                 INVALID KEY
+                    DISPLAY 'ERROR IN UPDATING RECORD'
+                            LINE 23 COL 2 ERASE EOL
+                 NOT INVALID KEY
+                    DISPLAY 'PIN HAS BEEN CHANGED'
+                            LINE 23 COL 2 ERASE EOL
+              END-REWRITE
+           END-IF.
+           PERFORM A800-ASK-EXIT-RTN.
+      *****************************************************************
+       A800-ASK-EXIT-RTN.
+           DISPLAY 'DO YOU WANT TO EXIT? Y/N: '
+                   LINE 24 COL 2 ERASE EOL.
+           ACCEPT EXIT-SW LINE 24.
+           INSPECT EXIT-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF EXIT-SW = 'N'
+              PERFORM 900-CLEAR-FIELDS-RTN
+           END-IF.
+      *****************************************************************
+       900-CLEAR-FIELDS-RTN.
+           DISPLAY ' ' LINE 22 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 23 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 24 COL 1 ERASE EOL.
+           DISPLAY G-ACCOUNT-NUMBER.
+           DISPLAY G-PIN.
+           DISPLAY G-NEW-PIN.
+           DISPLAY G-CONFIRM-PIN.
+      *****************************************************************
+       A900-CLOSE-RTN.
+            CLOSE ACCOUNT-FILE.
+            EXIT PROGRAM.
