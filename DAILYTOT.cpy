@@ -0,0 +1,5 @@
+       01  DAILY-TOTAL-REC.
+           05 DT-KEY.
+              10 DT-ACCOUNT-NUMBER  PIC 9(10).
+              10 DT-DATE            PIC 9(8).
+           05 DT-TOTAL-AMOUNT       PIC 9(9)V99.
