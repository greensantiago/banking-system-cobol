@@ -5,8 +5,8 @@
                                     VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
            05 ENCRYPT-ALPHA         PIC X(26)
                                     VALUE 'OPQRSTUVWXYZABCDEFGHIJKLMN'.
-       01  NUMBERS.
+       01  NUMBER-TABLE.
            05 DNUMBERS              PIC X(10)
                                     VALUE '1234567890'.
            05 ENCRYPT-NUM           PIC X(10)
-                                    VALUE '!@#$%^&*()'.
\ No newline at end of file
+                                    VALUE '!@#$%^&*()'.
