@@ -0,0 +1,157 @@
+      ****************************************************************
+      * THIS PROGRAM CHANGES A USER'S PASSWORD, ENFORCING HISTORY     *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHGPASS.
+       AUTHOR. AGATHA BACANI.
+       DATE-WRITTEN. 01 22 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS USER-ID.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-USER-ID                PIC X(15).
+       01  WS-OLD-PASSWORD           PIC X(15).
+       01  WS-NEW-PASSWORD           PIC X(15).
+       01  WS-NEW-PASSWORD-CONFIRM   PIC X(15).
+       01  EXIT-SW                   PIC X VALUE 'N'.
+       01  DUMMY                     PIC X VALUE SPACES.
+       01  REJECT-SW                 PIC X VALUE 'N'.
+       COPY APLHA.
+       COPY ALPHA2.
+      *****************************************************************
+       SCREEN SECTION.
+       COPY "CHGPASS.ss".
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A500-PROCESS-RTN UNTIL EXIT-SW = 'Y'.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN I-O USER-FILE.
+           DISPLAY G-CHGPASS.
+      *****************************************************************
+       A500-PROCESS-RTN.
+           ACCEPT G-USER-ID.
+           INSPECT WS-USER-ID CONVERTING ALPHALOWER TO ALPHAUPPER.
+           MOVE WS-USER-ID TO USER-ID.
+           READ USER-FILE
+              INVALID KEY
+                DISPLAY 'USER ID DOES NOT EXIST'
+                        LINE 22 COL 2 ERASE EOL
+                PERFORM A800-ASK-EXIT-RTN
+              NOT INVALID KEY
+                PERFORM 100-CHANGE-PASSWORD
+           END-READ.
+      *****************************************************************
+       100-CHANGE-PASSWORD.
+           ACCEPT G-OLD-PASSWORD.
+           PERFORM 150-ENCRYPT-OLD-PASSWORD.
+           IF WS-OLD-PASSWORD NOT = USER-PASSWORD
+              DISPLAY 'CURRENT PASSWORD IS INCORRECT'
+                      LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+              ACCEPT G-NEW-PASSWORD
+              ACCEPT G-NEW-PASSWORD-CONFIRM
+              PERFORM 200-ENCRYPT-NEW-PASSWORD
+              IF WS-NEW-PASSWORD NOT = WS-NEW-PASSWORD-CONFIRM
+                 DISPLAY 'NEW PASSWORD ENTRIES DO NOT MATCH'
+                         LINE 22 COL 2 ERASE EOL
+                 PERFORM A800-ASK-EXIT-RTN
+              ELSE
+                 PERFORM 300-CHECK-PASSWORD-HISTORY
+                 IF REJECT-SW = 'Y'
+                    DISPLAY 'PASSWORD MATCHES A RECENTLY USED ONE'
+                            LINE 22 COL 2 ERASE EOL
+                    PERFORM A800-ASK-EXIT-RTN
+                 ELSE
+                    PERFORM 400-SAVE-NEW-PASSWORD
+                 END-IF
+              END-IF
+           END-IF.
+      *****************************************************************
+       150-ENCRYPT-OLD-PASSWORD.
+           INSPECT WS-OLD-PASSWORD
+                   CONVERTING ALPHALOWER TO ALPHAUPPER.
+           INSPECT WS-OLD-PASSWORD
+                   CONVERTING UPPERCASE TO ENCRYPT-ALPHA.
+           INSPECT WS-OLD-PASSWORD
+                   CONVERTING DNUMBERS TO ENCRYPT-NUM.
+      *****************************************************************
+       200-ENCRYPT-NEW-PASSWORD.
+           INSPECT WS-NEW-PASSWORD
+                   CONVERTING ALPHALOWER TO ALPHAUPPER.
+           INSPECT WS-NEW-PASSWORD-CONFIRM
+                   CONVERTING ALPHALOWER TO ALPHAUPPER.
+           INSPECT WS-NEW-PASSWORD
+                   CONVERTING UPPERCASE TO ENCRYPT-ALPHA.
+           INSPECT WS-NEW-PASSWORD
+                   CONVERTING DNUMBERS TO ENCRYPT-NUM.
+           INSPECT WS-NEW-PASSWORD-CONFIRM
+                   CONVERTING UPPERCASE TO ENCRYPT-ALPHA.
+           INSPECT WS-NEW-PASSWORD-CONFIRM
+                   CONVERTING DNUMBERS TO ENCRYPT-NUM.
+      *****************************************************************
+       300-CHECK-PASSWORD-HISTORY.
+           MOVE 'N' TO REJECT-SW.
+           IF WS-NEW-PASSWORD = USER-PASSWORD
+              OR WS-NEW-PASSWORD = USER-PASSWORD1
+              OR WS-NEW-PASSWORD = USER-PASSWORD2
+              OR WS-NEW-PASSWORD = USER-PASSWORD3
+              MOVE 'Y' TO REJECT-SW
+           END-IF.
+      *****************************************************************
+       400-SAVE-NEW-PASSWORD.
+           MOVE USER-PASSWORD2 TO USER-PASSWORD3.
+           MOVE USER-PASSWORD1 TO USER-PASSWORD2.
+           MOVE USER-PASSWORD  TO USER-PASSWORD1.
+           MOVE WS-NEW-PASSWORD TO USER-PASSWORD.
+           REWRITE USER-REC
+               INVALID KEY
+                  DISPLAY 'ERROR IN UPDATING RECORD.'
+                          LINE 22 COL 2 ERASE EOL
+               NOT INVALID KEY
+                  DISPLAY 'PASSWORD HAS BEEN CHANGED.'
+                          LINE 22 COL 2 ERASE EOL
+           END-REWRITE.
+           PERFORM A800-ASK-EXIT-RTN.
+      *****************************************************************
+       A800-ASK-EXIT-RTN.
+           DISPLAY 'DO YOU WANT TO EXIT? Y/N: '
+                    LINE 23 COL 2 ERASE EOL.
+           ACCEPT EXIT-SW LINE 23.
+           INSPECT EXIT-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF EXIT-SW = 'N'
+              PERFORM 900-CLEAR-FIELDS-RTN
+           END-IF.
+      *****************************************************************
+       900-CLEAR-FIELDS-RTN.
+           DISPLAY ' ' LINE 22 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 23 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 24 COL 1 ERASE EOL.
+           DISPLAY G-USER-ID.
+           DISPLAY G-OLD-PASSWORD.
+           DISPLAY G-NEW-PASSWORD.
+           DISPLAY G-NEW-PASSWORD-CONFIRM.
+      *****************************************************************
+       A900-CLOSE-RTN.
+            CLOSE USER-FILE.
+            EXIT PROGRAM.
