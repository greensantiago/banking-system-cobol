@@ -0,0 +1,165 @@
+      ****************************************************************
+      * THIS PROGRAM OPENS A NEW ACCOUNT AND LINKS IT TO A USER-ID    *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPENACCT.
+       AUTHOR. GERAD CARLOS TUPAZ.
+       DATE-WRITTEN. 02 05 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-NUMBER
+                  ALTERNATE KEY IS USER-ID-ACCT WITH DUPLICATES.
+           SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-ID.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 178 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCOUNT-REC.
+       COPY ACCOUNTFILE.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-NUMBER         PIC 9(10).
+       01  WS-ACCOUNT-NAME           PIC X(30).
+       01  WS-ACCOUNT-TYPE           PIC X.
+       01  WS-CONTACT-ADDRESS        PIC X(50).
+       01  WS-CONTACT-NUMBER         PIC X(15).
+       01  WS-CONTACT-EMAIL-ADDRESS  PIC X(30).
+       01  WS-USER-ID-ACCT           PIC X(15).
+       01  WS-ACCOUNT-PIN            PIC 9(4).
+       01  WS-OPENING-BALANCE        PIC 9(9)V99.
+       01  WS-CURRENCY-CODE          PIC X(3).
+       01  EXIT-SW                   PIC X VALUE 'N'.
+       01  SAVE-SW                   PIC X VALUE 'Y'.
+       01  DUMMY                     PIC X VALUE SPACES.
+       COPY APLHA.
+      *****************************************************************
+       SCREEN SECTION.
+       COPY "OPENACCT.ss".
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A500-PROCESS-RTN UNTIL EXIT-SW = 'Y'.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN I-O ACCOUNT-FILE.
+           OPEN INPUT USER-FILE.
+           DISPLAY G-OPENACCT.
+      *****************************************************************
+       A500-PROCESS-RTN.
+           ACCEPT G-USER-ID-ACCT.
+           INSPECT WS-USER-ID-ACCT CONVERTING ALPHALOWER TO ALPHAUPPER.
+           MOVE WS-USER-ID-ACCT TO USER-ID.
+           READ USER-FILE
+              INVALID KEY
+                DISPLAY 'USER ID DOES NOT EXIST - CREATE THE USER FIRST'
+                        LINE 22 COL 2 ERASE EOL
+                PERFORM A800-ASK-EXIT-RTN
+              NOT INVALID KEY
+                PERFORM 100-ACCEPT-ACCOUNT-FIELDS
+           END-READ.
+      *****************************************************************
+       100-ACCEPT-ACCOUNT-FIELDS.
+           ACCEPT G-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+              INVALID KEY
+                PERFORM 200-ACCEPT-REMAINING-FIELDS
+              NOT INVALID KEY
+                DISPLAY 'ACCOUNT NUMBER ALREADY EXISTS'
+                        LINE 22 COL 2 ERASE EOL
+                PERFORM A800-ASK-EXIT-RTN
+           END-READ.
+      *****************************************************************
+       200-ACCEPT-REMAINING-FIELDS.
+           ACCEPT G-ACCOUNT-NAME.
+           ACCEPT G-ACCOUNT-TYPE.
+           INSPECT WS-ACCOUNT-TYPE CONVERTING ALPHALOWER TO ALPHAUPPER.
+           ACCEPT G-CONTACT-ADDRESS.
+           ACCEPT G-CONTACT-NUMBER.
+           ACCEPT G-CONTACT-EMAIL-ADDRESS.
+           ACCEPT G-ACCOUNT-PIN.
+           ACCEPT G-OPENING-BALANCE.
+           ACCEPT G-CURRENCY-CODE.
+           INSPECT WS-CURRENCY-CODE CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF WS-CURRENCY-CODE NOT = 'PHP' AND
+              WS-CURRENCY-CODE NOT = 'USD' AND
+              WS-CURRENCY-CODE NOT = 'EUR'
+              MOVE 'PHP' TO WS-CURRENCY-CODE
+           END-IF.
+           MOVE WS-ACCOUNT-NAME          TO ACCOUNT-NAME.
+           MOVE WS-ACCOUNT-TYPE          TO ACCOUNT-TYPE.
+           MOVE WS-CONTACT-ADDRESS
+             TO CONTACT-ADDRESS OF ACCOUNT-REC.
+           MOVE WS-CONTACT-NUMBER
+             TO CONTACT-NUMBER OF ACCOUNT-REC.
+           MOVE WS-CONTACT-EMAIL-ADDRESS
+             TO CONTACT-EMAIL-ADDRESS OF ACCOUNT-REC.
+           MOVE WS-USER-ID-ACCT          TO USER-ID-ACCT.
+           MOVE WS-ACCOUNT-PIN           TO ACCOUNT-PIN.
+           MOVE WS-OPENING-BALANCE       TO ACCOUNT-BALANCE.
+           MOVE WS-CURRENCY-CODE         TO CURRENCY-CODE.
+           MOVE 'O'                      TO ACCOUNT-STATUS.
+           ACCEPT LAST-ACTIVITY-DATE FROM DATE YYYYMMDD.
+           DISPLAY 'SAVE NEW ACCOUNT? Y/N: '
+                    LINE 21 COL 2 ERASE EOL.
+           ACCEPT SAVE-SW LINE 21.
+           INSPECT SAVE-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF SAVE-SW = 'Y'
+              WRITE ACCOUNT-REC
+                INVALID KEY
+                   DISPLAY 'ERROR IN WRITING RECORD'
+                           LINE 22 COL 2 ERASE EOL
+                NOT INVALID KEY
+                   DISPLAY 'NEW ACCOUNT HAS BEEN OPENED'
+                           LINE 22 COL 2 ERASE EOL
+              END-WRITE
+           END-IF.
+           PERFORM A800-ASK-EXIT-RTN.
+      *****************************************************************
+       A800-ASK-EXIT-RTN.
+           DISPLAY 'DO YOU WANT TO EXIT? Y/N: '
+                    LINE 23 COL 2 ERASE EOL.
+           ACCEPT EXIT-SW LINE 23.
+           INSPECT EXIT-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF EXIT-SW = 'N'
+              PERFORM 900-CLEAR-FIELDS-RTN
+           END-IF.
+      *****************************************************************
+       900-CLEAR-FIELDS-RTN.
+           DISPLAY ' ' LINE 21 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 22 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 23 COL 1 ERASE EOL.
+           DISPLAY G-USER-ID-ACCT.
+           DISPLAY G-ACCOUNT-NUMBER.
+           DISPLAY G-ACCOUNT-NAME.
+           DISPLAY G-ACCOUNT-TYPE.
+           DISPLAY G-CONTACT-ADDRESS.
+           DISPLAY G-CONTACT-NUMBER.
+           DISPLAY G-CONTACT-EMAIL-ADDRESS.
+           DISPLAY G-ACCOUNT-PIN.
+           DISPLAY G-OPENING-BALANCE.
+           DISPLAY G-CURRENCY-CODE.
+      *****************************************************************
+       A900-CLOSE-RTN.
+            CLOSE ACCOUNT-FILE.
+            CLOSE USER-FILE.
+            EXIT PROGRAM.
