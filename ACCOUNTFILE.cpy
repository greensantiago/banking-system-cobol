@@ -0,0 +1,21 @@
+       01  ACCOUNT-REC.
+           05 ACCOUNT-NUMBER        PIC 9(10).
+           05 ACCOUNT-NAME          PIC X(30).
+           05 ACCOUNT-TYPE          PIC X.
+              88 SAVINGS-ACCOUNT    VALUE 'S'.
+              88 CHECKING-ACCOUNT   VALUE 'C'.
+           05 CONTACT-ADDRESS       PIC X(50).
+           05 CONTACT-NUMBER        PIC X(15).
+           05 CONTACT-EMAIL-ADDRESS PIC X(30).
+           05 USER-ID-ACCT          PIC X(15).
+           05 ACCOUNT-PIN           PIC 9(4).
+           05 ACCOUNT-BALANCE       PIC 9(9)V99.
+           05 ACCOUNT-STATUS        PIC X VALUE 'O'.
+              88 OPEN-ACCOUNT       VALUE 'O'.
+              88 CLOSED-ACCOUNT     VALUE 'C'.
+              88 DORMANT-ACCOUNT    VALUE 'D'.
+           05 CURRENCY-CODE         PIC X(3) VALUE 'PHP'.
+              88 PHP-CURRENCY       VALUE 'PHP'.
+              88 USD-CURRENCY       VALUE 'USD'.
+              88 EUR-CURRENCY       VALUE 'EUR'.
+           05 LAST-ACTIVITY-DATE    PIC 9(8) VALUE ZEROES.
