@@ -11,14 +11,23 @@
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
                    RECORD KEY IS USER-ID.
+            SELECT SYSCTL-FILE ASSIGN TO 'SYSCTL.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CTL-KEY.
       ****************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE
-           RECORD CONTAINS 123 CHARACTERS
+           RECORD CONTAINS 264 CHARACTERS
            LABEL RECORD IS STANDARD
            DATA RECORD IS USER-REC.
        COPY USERFILE.
+       FD  SYSCTL-FILE
+           RECORD CONTAINS 31 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-REC.
+       COPY SYSCTL.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01 WS-USERID                 PIC X(15).
@@ -27,17 +36,41 @@
           05 WS-LNAME               PIC X(15).
           05 WS-FNAME               PIC X(15).
           05 WS-MNAME               PIC X(15).
+       01 WS-CONTACT-ADDRESS        PIC X(50).
+       01 WS-CONTACT-NUMBER         PIC X(15).
+       01 WS-CONTACT-EMAIL-ADDRESS  PIC X(30).
        01 EXIT-SW                   PIC X VALUE 'N'.
        01 DUMMY                     PIC X VALUE SPACES.
        01 SAVE-SW                   PIC X VALUE 'Y'.
+       01 WS-TITLE                  PIC X(60)
+              VALUE 'USER MAINTENANCE - ADD USER'.
+       01 WS-CENTER-COL             PIC 9(02) VALUE ZEROES.
+       01 WS-PASSWORD-LEN           PIC 99 VALUE ZEROES.
+       01 WS-SPACE-COUNT            PIC 99 VALUE ZEROES.
+       01 WS-DIGIT-COUNT            PIC 99 VALUE ZEROES.
+       01 WS-ALPHA-COUNT            PIC 99 VALUE ZEROES.
+       01 PASSWORD-OK-SW            PIC X VALUE 'N'.
+       01 WS-NAME-LEN               PIC 99 VALUE ZEROES.
+       01 WS-NAME-SPACE-COUNT       PIC 99 VALUE ZEROES.
+       01 WS-NAME-ALPHA-COUNT       PIC 99 VALUE ZEROES.
+       01 LNAME-OK-SW               PIC X VALUE 'N'.
+       01 FNAME-OK-SW               PIC X VALUE 'N'.
+       01 MNAME-OK-SW               PIC X VALUE 'N'.
+       01 WS-BG-COLOR               PIC 9 VALUE 4.
+       01 WS-FG-COLOR               PIC 9 VALUE 7.
        COPY APLHA.
+       COPY ALPHA2.
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LS-USER-ID                PIC X(15).
       *****************************************************************
        SCREEN SECTION.
        COPY "ADDUSER.ss".
-       01 WALLPAPER BACKGROUND-COLOR 4 FOREGROUND-COLOR 7.
+       01 WALLPAPER BACKGROUND-COLOR WS-BG-COLOR
+                     FOREGROUND-COLOR WS-FG-COLOR.
           05 BLANK SCREEN.
       *****************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-USER-ID.
        A100-MAIN-MODULE.
            PERFORM A200-INITIAL-RTN.
            PERFORM A500-PROCESS-RTN UNTIL EXIT-SW = 'Y'.
@@ -46,7 +79,21 @@
       *****************************************************************
        A200-INITIAL-RTN.
            OPEN I-O USER-FILE.
+           OPEN INPUT SYSCTL-FILE.
+           MOVE 'BGCOLOR   ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-BG-COLOR
+           END-READ.
+           MOVE 'FGCOLOR   ' TO CTL-KEY.
+           READ SYSCTL-FILE
+              NOT INVALID KEY
+                 MOVE CTL-NUM-VALUE TO WS-FG-COLOR
+           END-READ.
+           CLOSE SYSCTL-FILE.
            DISPLAY G-ADDUSER.
+           CALL 'CENTRPRG' USING WS-TITLE, WS-CENTER-COL.
+           DISPLAY WS-TITLE LINE 01 COL WS-CENTER-COL.
       *****************************************************************
        A500-PROCESS-RTN.
            ACCEPT G-USER-ID.
@@ -67,24 +114,37 @@
            END-READ.
       *****************************************************************
        100-ACCEPT-OTHER-FIELDS.
-           ACCEPT G-USER-PASSWORD.
+           MOVE 'N' TO PASSWORD-OK-SW.
+           PERFORM 110-ACCEPT-PASSWORD-RTN UNTIL PASSWORD-OK-SW = 'Y'.
            INSPECT WS-PASSWORD
-                   CONVERTING ALPHALOWER TO ALPHAUPPER.
-           ACCEPT G-USER-LNAME.
-           INSPECT WS-LNAME
-                   CONVERTING ALPHALOWER TO ALPHAUPPER.
-           ACCEPT G-USER-FNAME.
-           INSPECT WS-FNAME
-                   CONVERTING ALPHALOWER TO ALPHAUPPER.
-           ACCEPT G-USER-MNAME.
-           INSPECT WS-MNAME
-                   CONVERTING ALPHALOWER TO ALPHAUPPER.
+                   CONVERTING UPPERCASE TO ENCRYPT-ALPHA.
+           INSPECT WS-PASSWORD
+                   CONVERTING DNUMBERS TO ENCRYPT-NUM.
+           MOVE 'N' TO LNAME-OK-SW.
+           PERFORM 120-ACCEPT-LNAME-RTN UNTIL LNAME-OK-SW = 'Y'.
+           MOVE 'N' TO FNAME-OK-SW.
+           PERFORM 130-ACCEPT-FNAME-RTN UNTIL FNAME-OK-SW = 'Y'.
+           MOVE 'N' TO MNAME-OK-SW.
+           PERFORM 140-ACCEPT-MNAME-RTN UNTIL MNAME-OK-SW = 'Y'.
+           ACCEPT G-CONTACT-ADDRESS.
+           ACCEPT G-CONTACT-NUMBER.
+           ACCEPT G-CONTACT-EMAIL-ADDRESS.
            MOVE WS-PASSWORD TO USER-PASSWORD.
-           MOVE WS-LNAME TO USER-LNAME. 
+           MOVE WS-LNAME TO USER-LNAME.
            MOVE WS-FNAME TO USER-FNAME.
            MOVE WS-MNAME TO USER-MNAME.
+           MOVE WS-CONTACT-ADDRESS       TO CONTACT-ADDRESS.
+           MOVE WS-CONTACT-NUMBER        TO CONTACT-NUMBER.
+           MOVE WS-CONTACT-EMAIL-ADDRESS TO CONTACT-EMAIL-ADDRESS.
            MOVE 0 TO RECORD-LOCK.
            MOVE 0 TO USER-PASSWORD-ATTEMPT.
+           MOVE SPACES TO USER-PASSWORD1.
+           MOVE SPACES TO USER-PASSWORD2.
+           MOVE SPACES TO USER-PASSWORD3.
+           MOVE ZEROES TO LOCK-DATE.
+           MOVE ZEROES TO LOCK-TIME.
+           MOVE SPACES TO UNLOCKED-BY.
+           MOVE LS-USER-ID TO ADDED-BY.
            DISPLAY WALLPAPER.
            DISPLAY 'SAVE NEW USER CREDENTIALS? Y/N: '
                     LINE 21 COL 2 ERASE EOL.
@@ -108,6 +168,122 @@
            IF EXIT-SW = 'N'
               PERFORM 900-CLEAR-FIELDS-RTN
            END-IF.
+      *****************************************************************
+       110-ACCEPT-PASSWORD-RTN.
+           ACCEPT G-USER-PASSWORD.
+           MOVE ZEROES TO WS-SPACE-COUNT WS-DIGIT-COUNT WS-ALPHA-COUNT.
+           INSPECT WS-PASSWORD
+                   CONVERTING ALPHALOWER TO ALPHAUPPER.
+           INSPECT WS-PASSWORD TALLYING WS-SPACE-COUNT
+                   FOR TRAILING SPACE.
+           COMPUTE WS-PASSWORD-LEN = 15 - WS-SPACE-COUNT.
+           INSPECT WS-PASSWORD TALLYING WS-DIGIT-COUNT
+                   FOR ALL '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'.
+           INSPECT WS-PASSWORD TALLYING WS-ALPHA-COUNT
+                   FOR ALL 'A' 'B' 'C' 'D' 'E' 'F' 'G' 'H' 'I' 'J'
+                           'K' 'L' 'M' 'N' 'O' 'P' 'Q' 'R' 'S' 'T'
+                           'U' 'V' 'W' 'X' 'Y' 'Z'.
+           IF WS-PASSWORD-LEN < 8
+              DISPLAY 'PASSWORD MUST BE AT LEAST 8 CHARACTERS LONG'
+                      LINE 22 COL 2 ERASE EOL
+           ELSE
+           IF WS-DIGIT-COUNT = 0
+              DISPLAY 'PASSWORD MUST CONTAIN AT LEAST ONE DIGIT'
+                      LINE 22 COL 2 ERASE EOL
+           ELSE
+           IF WS-ALPHA-COUNT = 0
+              DISPLAY 'PASSWORD MUST CONTAIN AT LEAST ONE LETTER'
+                      LINE 22 COL 2 ERASE EOL
+           ELSE
+              DISPLAY ' ' LINE 22 COL 1 ERASE EOL
+              MOVE 'Y' TO PASSWORD-OK-SW
+           END-IF
+           END-IF
+           END-IF.
+      *****************************************************************
+       120-ACCEPT-LNAME-RTN.
+           ACCEPT G-USER-LNAME.
+           INSPECT WS-LNAME
+                   CONVERTING ALPHALOWER TO ALPHAUPPER.
+           MOVE ZEROES TO WS-NAME-SPACE-COUNT.
+           INSPECT WS-LNAME TALLYING WS-NAME-SPACE-COUNT
+                   FOR TRAILING SPACE.
+           COMPUTE WS-NAME-LEN = 15 - WS-NAME-SPACE-COUNT.
+           IF WS-NAME-LEN = 0
+              DISPLAY 'LAST NAME CANNOT BE BLANK'
+                      LINE 22 COL 2 ERASE EOL
+           ELSE
+              MOVE ZEROES TO WS-NAME-SPACE-COUNT WS-NAME-ALPHA-COUNT
+              INSPECT WS-LNAME TALLYING WS-NAME-SPACE-COUNT
+                      FOR ALL SPACE
+              INSPECT WS-LNAME TALLYING WS-NAME-ALPHA-COUNT
+                      FOR ALL 'A' 'B' 'C' 'D' 'E' 'F' 'G' 'H' 'I' 'J'
+                              'K' 'L' 'M' 'N' 'O' 'P' 'Q' 'R' 'S' 'T'
+                              'U' 'V' 'W' 'X' 'Y' 'Z'
+              IF WS-NAME-ALPHA-COUNT + WS-NAME-SPACE-COUNT NOT = 15
+                 DISPLAY 'LAST NAME MUST CONTAIN LETTERS ONLY'
+                         LINE 22 COL 2 ERASE EOL
+              ELSE
+                 DISPLAY ' ' LINE 22 COL 1 ERASE EOL
+                 MOVE 'Y' TO LNAME-OK-SW
+              END-IF
+           END-IF.
+      *****************************************************************
+       130-ACCEPT-FNAME-RTN.
+           ACCEPT G-USER-FNAME.
+           INSPECT WS-FNAME
+                   CONVERTING ALPHALOWER TO ALPHAUPPER.
+           MOVE ZEROES TO WS-NAME-SPACE-COUNT.
+           INSPECT WS-FNAME TALLYING WS-NAME-SPACE-COUNT
+                   FOR TRAILING SPACE.
+           COMPUTE WS-NAME-LEN = 15 - WS-NAME-SPACE-COUNT.
+           IF WS-NAME-LEN = 0
+              DISPLAY 'FIRST NAME CANNOT BE BLANK'
+                      LINE 22 COL 2 ERASE EOL
+           ELSE
+              MOVE ZEROES TO WS-NAME-SPACE-COUNT WS-NAME-ALPHA-COUNT
+              INSPECT WS-FNAME TALLYING WS-NAME-SPACE-COUNT
+                      FOR ALL SPACE
+              INSPECT WS-FNAME TALLYING WS-NAME-ALPHA-COUNT
+                      FOR ALL 'A' 'B' 'C' 'D' 'E' 'F' 'G' 'H' 'I' 'J'
+                              'K' 'L' 'M' 'N' 'O' 'P' 'Q' 'R' 'S' 'T'
+                              'U' 'V' 'W' 'X' 'Y' 'Z'
+              IF WS-NAME-ALPHA-COUNT + WS-NAME-SPACE-COUNT NOT = 15
+                 DISPLAY 'FIRST NAME MUST CONTAIN LETTERS ONLY'
+                         LINE 22 COL 2 ERASE EOL
+              ELSE
+                 DISPLAY ' ' LINE 22 COL 1 ERASE EOL
+                 MOVE 'Y' TO FNAME-OK-SW
+              END-IF
+           END-IF.
+      *****************************************************************
+       140-ACCEPT-MNAME-RTN.
+           ACCEPT G-USER-MNAME.
+           INSPECT WS-MNAME
+                   CONVERTING ALPHALOWER TO ALPHAUPPER.
+           MOVE ZEROES TO WS-NAME-SPACE-COUNT.
+           INSPECT WS-MNAME TALLYING WS-NAME-SPACE-COUNT
+                   FOR TRAILING SPACE.
+           COMPUTE WS-NAME-LEN = 15 - WS-NAME-SPACE-COUNT.
+           IF WS-NAME-LEN = 0
+              DISPLAY ' ' LINE 22 COL 1 ERASE EOL
+              MOVE 'Y' TO MNAME-OK-SW
+           ELSE
+              MOVE ZEROES TO WS-NAME-SPACE-COUNT WS-NAME-ALPHA-COUNT
+              INSPECT WS-MNAME TALLYING WS-NAME-SPACE-COUNT
+                      FOR ALL SPACE
+              INSPECT WS-MNAME TALLYING WS-NAME-ALPHA-COUNT
+                      FOR ALL 'A' 'B' 'C' 'D' 'E' 'F' 'G' 'H' 'I' 'J'
+                              'K' 'L' 'M' 'N' 'O' 'P' 'Q' 'R' 'S' 'T'
+                              'U' 'V' 'W' 'X' 'Y' 'Z'
+              IF WS-NAME-ALPHA-COUNT + WS-NAME-SPACE-COUNT NOT = 15
+                 DISPLAY 'MIDDLE NAME MUST CONTAIN LETTERS ONLY'
+                         LINE 22 COL 2 ERASE EOL
+              ELSE
+                 DISPLAY ' ' LINE 22 COL 1 ERASE EOL
+                 MOVE 'Y' TO MNAME-OK-SW
+              END-IF
+           END-IF.
       *****************************************************************
        900-CLEAR-FIELDS-RTN.
            DISPLAY ' ' LINE 22 COL 1 ERASE EOL.
@@ -118,6 +294,9 @@
            DISPLAY G-USER-LNAME.
            DISPLAY G-USER-FNAME.
            DISPLAY G-USER-MNAME.
+           DISPLAY G-CONTACT-ADDRESS.
+           DISPLAY G-CONTACT-NUMBER.
+           DISPLAY G-CONTACT-EMAIL-ADDRESS.
        A900-CLOSE-RTN.
             CLOSE USER-FILE.
             EXIT PROGRAM. 
