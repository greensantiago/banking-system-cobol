@@ -18,7 +18,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE
-           RECORD CONTAINS 123 CHARACTERS
+           RECORD CONTAINS 264 CHARACTERS
            LABEL RECORD IS STANDARD
            DATA RECORD IS USER-REC.
        COPY USERFILE.
@@ -29,11 +29,14 @@
        01  DUMMY                     PIC X VALUE SPACES.
        01  UNLOCK-SW                 PIC X VALUE 'Y'.
        COPY APLHA.
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LS-USER-ID                PIC X(15).
       *****************************************************************
        SCREEN SECTION.
        COPY "UNLCKPRG.ss".
       *****************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-USER-ID.
        A100-MAIN-MODULE.
            PERFORM A200-INITIAL-RTN.
            PERFORM A500-PROCESS-RTN UNTIL EXIT-SW = 'Y'.
@@ -97,6 +100,9 @@
            INSPECT UNLOCK-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
            MOVE 0 TO RECORD-LOCK.
            MOVE 0 TO USER-PASSWORD-ATTEMPT.
+           MOVE ZEROES TO LOCK-DATE.
+           MOVE ZEROES TO LOCK-TIME.
+           MOVE LS-USER-ID TO UNLOCKED-BY.
            IF UNLOCK-SW = 'Y'
               REWRITE USER-REC
                   INVALID KEY
