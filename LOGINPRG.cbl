@@ -0,0 +1,125 @@
+      ****************************************************************
+      * THIS PROGRAM VALIDATES A USER LOGIN AND ENFORCES LOCKOUT      *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGINPRG.
+       AUTHOR. AGATHA BACANI.
+       DATE-WRITTEN. 01 15 2019.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT USER-FILE ASSIGN TO 'USER.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS USER-ID.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE
+           RECORD CONTAINS 264 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS USER-REC.
+       COPY USERFILE.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-USER-ID                PIC X(15).
+       01  WS-PASSWORD               PIC X(15).
+       01  WS-MAX-ATTEMPTS           PIC 9 VALUE 3.
+       01  WS-CURRENT-DATE           PIC 9(8).
+       01  WS-CURRENT-TIME           PIC 9(8).
+       01  EXIT-SW                   PIC X VALUE 'N'.
+       01  DUMMY                     PIC X VALUE SPACES.
+       COPY APLHA.
+       COPY ALPHA2.
+      *****************************************************************
+       SCREEN SECTION.
+       COPY "LOGINPRG.ss".
+      *****************************************************************
+       PROCEDURE DIVISION.
+       A100-MAIN-MODULE.
+           PERFORM A200-INITIAL-RTN.
+           PERFORM A500-PROCESS-RTN UNTIL EXIT-SW = 'Y'.
+           PERFORM A900-CLOSE-RTN.
+           STOP RUN.
+      *****************************************************************
+       A200-INITIAL-RTN.
+           OPEN I-O USER-FILE.
+           DISPLAY G-LOGINPRG.
+      *****************************************************************
+       A500-PROCESS-RTN.
+           ACCEPT G-USER-ID.
+           INSPECT WS-USER-ID CONVERTING ALPHALOWER TO ALPHAUPPER.
+           MOVE WS-USER-ID TO USER-ID.
+           READ USER-FILE
+              INVALID KEY
+                DISPLAY 'USER ID DOES NOT EXIST'
+                        LINE 22 COL 2 ERASE EOL
+                PERFORM A800-ASK-EXIT-RTN
+              NOT INVALID KEY
+                PERFORM 100-VALIDATE-LOGIN
+           END-READ.
+      *****************************************************************
+       100-VALIDATE-LOGIN.
+           IF RECORD-LOCK = 1
+              DISPLAY 'ACCOUNT IS LOCKED. SEE YOUR SUPERVISOR.'
+                      LINE 22 COL 2 ERASE EOL
+              PERFORM A800-ASK-EXIT-RTN
+           ELSE
+              ACCEPT G-USER-PASSWORD
+              INSPECT WS-PASSWORD
+                      CONVERTING ALPHALOWER TO ALPHAUPPER
+              INSPECT WS-PASSWORD
+                      CONVERTING UPPERCASE TO ENCRYPT-ALPHA
+              INSPECT WS-PASSWORD
+                      CONVERTING DNUMBERS TO ENCRYPT-NUM
+              PERFORM 200-CHECK-PASSWORD
+           END-IF.
+      *****************************************************************
+       200-CHECK-PASSWORD.
+           IF WS-PASSWORD = USER-PASSWORD
+              MOVE 0 TO USER-PASSWORD-ATTEMPT
+              DISPLAY 'LOGIN SUCCESSFUL'
+                      LINE 22 COL 2 ERASE EOL
+           ELSE
+              ADD 1 TO USER-PASSWORD-ATTEMPT
+              IF USER-PASSWORD-ATTEMPT >= WS-MAX-ATTEMPTS
+                 MOVE 1 TO RECORD-LOCK
+                 ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+                 ACCEPT WS-CURRENT-TIME FROM TIME
+                 MOVE WS-CURRENT-DATE TO LOCK-DATE
+                 MOVE WS-CURRENT-TIME TO LOCK-TIME
+                 DISPLAY 'INVALID PASSWORD. ACCOUNT IS NOW LOCKED.'
+                         LINE 22 COL 2 ERASE EOL
+              ELSE
+                 DISPLAY 'INVALID PASSWORD.'
+                         LINE 22 COL 2 ERASE EOL
+              END-IF
+           END-IF.
+           REWRITE USER-REC
+               INVALID KEY
+                  DISPLAY 'ERROR IN UPDATING RECORD.'
+                          LINE 23 COL 2 ERASE EOL
+           END-REWRITE.
+           PERFORM A800-ASK-EXIT-RTN.
+      *****************************************************************
+       A800-ASK-EXIT-RTN.
+           DISPLAY 'DO YOU WANT TO EXIT? Y/N: '
+                    LINE 23 COL 2 ERASE EOL.
+           ACCEPT EXIT-SW LINE 23.
+           INSPECT EXIT-SW CONVERTING ALPHALOWER TO ALPHAUPPER.
+           IF EXIT-SW = 'N'
+              PERFORM 900-CLEAR-FIELDS-RTN
+           END-IF.
+      *****************************************************************
+       900-CLEAR-FIELDS-RTN.
+           DISPLAY ' ' LINE 22 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 23 COL 1 ERASE EOL.
+           DISPLAY ' ' LINE 24 COL 1 ERASE EOL.
+           DISPLAY G-USER-ID.
+           DISPLAY G-USER-PASSWORD.
+      *****************************************************************
+       A900-CLOSE-RTN.
+            CLOSE USER-FILE.
+            EXIT PROGRAM.
