@@ -0,0 +1,8 @@
+       01  TRAN-LOG-REC.
+           05 TRAN-DATE             PIC 9(8).
+           05 TRAN-TIME             PIC 9(8).
+           05 TRAN-TYPE             PIC X(10).
+           05 TRAN-FROM-ACCOUNT     PIC 9(10).
+           05 TRAN-TO-ACCOUNT       PIC 9(10).
+           05 TRAN-AMOUNT           PIC 9(9)V99.
+           05 TRAN-TELLER-ID        PIC X(15).
