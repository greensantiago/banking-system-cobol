@@ -0,0 +1,9 @@
+       01  GL-REC.
+           05 GL-KEY.
+              10 GL-ACCOUNT-NUMBER  PIC 9(10).
+              10 GL-DATE            PIC 9(8).
+           05 GL-OPENING-BALANCE    PIC 9(9)V99.
+           05 GL-TOTAL-DEBITS       PIC 9(9)V99.
+           05 GL-TOTAL-CREDITS      PIC 9(9)V99.
+           05 GL-CLOSING-BALANCE    PIC 9(9)V99.
+           05 GL-TRANSACTION-COUNT  PIC 9(5).
