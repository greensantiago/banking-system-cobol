@@ -0,0 +1,14 @@
+       01  CHECKPT-REC.
+           05 CHECKPT-KEY            PIC X(15).
+           05 CHECKPT-STEP           PIC X.
+              88 CHECKPT-STEP1-DONE  VALUE '1'.
+              88 CHECKPT-STEP2-DONE  VALUE '2'.
+              88 CHECKPT-COMPLETE    VALUE 'C'.
+           05 CHECKPT-TYPE           PIC X.
+              88 CHECKPT-TYPE-DOMESTIC VALUE 'D'.
+              88 CHECKPT-TYPE-EXTERNAL VALUE 'E'.
+           05 CHECKPT-FROM-ACCOUNT   PIC 9(10).
+           05 CHECKPT-TO-ACCOUNT     PIC 9(10).
+           05 CHECKPT-FROM-BALANCE   PIC 9(9)V99.
+           05 CHECKPT-TO-BALANCE     PIC 9(9)V99.
+           05 CHECKPT-AMOUNT         PIC 9(9)V99.
