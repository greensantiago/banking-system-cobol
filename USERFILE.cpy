@@ -10,4 +10,10 @@
            05 USER-PASSWORD3        PIC X(15).
            05 USER-PASSWORD-ATTEMPT PIC 99.
            05 RECORD-LOCK           PIC X.
-           
\ No newline at end of file
+           05 LOCK-DATE             PIC 9(8) VALUE ZEROES.
+           05 LOCK-TIME             PIC 9(8) VALUE ZEROES.
+           05 CONTACT-ADDRESS       PIC X(50).
+           05 CONTACT-NUMBER        PIC X(15).
+           05 CONTACT-EMAIL-ADDRESS PIC X(30).
+           05 ADDED-BY              PIC X(15) VALUE SPACES.
+           05 UNLOCKED-BY           PIC X(15) VALUE SPACES.
