@@ -0,0 +1,4 @@
+       01  CTL-REC.
+           05 CTL-KEY               PIC X(10).
+           05 CTL-NUM-VALUE         PIC 9(9)V99.
+           05 CTL-ACCT-VALUE        PIC 9(10).
